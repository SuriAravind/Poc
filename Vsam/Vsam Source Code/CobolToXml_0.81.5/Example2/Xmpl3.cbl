@@ -55,8 +55,16 @@
          02  SOME-FIELD20                  PIC  X(30).                  00690007
       *                                                       185 - 185 00700016
          02  SOME-FIELD21                  PIC  X(01).                  00710016
-      *                                                       186 - 401 00720016
-         02  FILLER                        PIC X(215).                  00730016
+      *                                                       186 - 193 00720016
+         02  LAST-UPDATE-DATE              PIC  X(08).                  00721016
+      *                                                       194 - 201 00722016
+         02  LAST-UPDATE-USER-ID           PIC  X(08).                  00723016
+      *                                                       202 - 202 00724016
+         02  MAINTENANCE-STATUS            PIC  X(01).                  00725016
+           88  MAINTENANCE-STATUS-ACTIVE      VALUE "A".                00726016
+           88  MAINTENANCE-STATUS-INACTIVE    VALUE "I".                00727016
+      *                                                       203 - 401 00728016
+         02  FILLER                        PIC X(198).                  00730016
                                                                         00740001
                                                                         00750001
       *                                                       001 - 400 03120004
@@ -87,5 +95,32 @@
          02  ANOTHER-FIELD11               PIC  X(12).                  03370011
       *                                                       101 - 170 03380010
          02  ANOTHER-FIELD12               PIC  X(70).                  03390004
-      *                                                       171 - 400 03400010
-         02  FILLER                        PIC X(230).                  03410010
\ No newline at end of file
+      *                                                       171 - 178 03400010
+         02  LAST-UPDATE-DATE              PIC  X(08).                  03401010
+      *                                                       179 - 186 03402010
+         02  LAST-UPDATE-USER-ID           PIC  X(08).                  03403010
+      *                                                       187 - 187 03404010
+         02  MAINTENANCE-STATUS            PIC  X(01).                  03405010
+           88  MAINTENANCE-STATUS-ACTIVE      VALUE "A".                03405510
+           88  MAINTENANCE-STATUS-INACTIVE    VALUE "I".                03405710
+      *                                                       188 - 400 03406010
+         02  FILLER                        PIC X(213).                  03410010
+                                                                        03420001
+      *                                                       001 - 400 03430001
+       01  THIRD-TYPE                 REDEFINES   REDEFINES-RECORD.     03440001
+      *                                                       001 - 027 03450001
+         02  FILLER                        PIC  X(27).                  03460001
+      *                                                       028 - 028 03470001
+         02  THIRD-FIELD1                  PIC  X(01).                  03480001
+      *                                                       029 - 053 03490001
+         02  THIRD-FIELD2                  PIC  X(25).                  03500001
+      *                                                       054 - 061 03510001
+         02  THIRD-FIELD3                  PIC  X(08).                  03520001
+      *                                                       062 - 069 03530001
+         02  THIRD-FIELD4                  PIC  X(08).                  03540001
+      *                                                       070 - 076 03550001
+         02  THIRD-FIELD5                  PIC  9(07).                  03560001
+      *                                                       077 - 077 03570001
+         02  THIRD-FIELD6                  PIC  X(01).                  03580001
+      *                                                       078 - 400 03590001
+         02  FILLER                        PIC X(323).                  03600001
\ No newline at end of file
