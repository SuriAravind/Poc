@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    COPYBOOK    : XMPL3FC                                      *
+      *    PURPOSE     : FILE-CONTROL entry for the XMPL3 master      *
+      *                  VSAM KSDS (REDEFINES-RECORD / FIRST-TYPE /   *
+      *                  SECOND-TYPE / THIRD-TYPE).  COPY this into   *
+      *                  the FILE-CONTROL paragraph of any program    *
+      *                  that opens the master file.                  *
+      *    CALLED BY   : XMPL3RPT, XMPL3VAL, XMPL3EXT, XMPL3LD,       *
+      *                  XMPL3REC, XMPL3LUP, XMPL3MNT.                *
+      *    NOTE        : The calling program must code WS-XMPL3-      *
+      *                  STATUS PIC X(02) in WORKING-STORAGE (see     *
+      *                  XMPL3WS) before COPYing this member.         *
+      *****************************************************************
+           SELECT XMPL3-MASTER ASSIGN TO XMPL3MS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REDEFINES-RECORD-KEY OF FIRST-TYPE
+               ALTERNATE RECORD KEY IS SOME-FIELD-NUMBER-2 OF FIRST-TYPE
+                   WITH DUPLICATES
+               FILE STATUS IS WS-XMPL3-STATUS.
