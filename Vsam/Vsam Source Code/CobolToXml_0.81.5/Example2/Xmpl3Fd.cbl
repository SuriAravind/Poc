@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    COPYBOOK    : XMPL3FD                                      *
+      *    PURPOSE     : FD for the XMPL3 master VSAM KSDS.  Pulls in *
+      *                  the REDEFINES-RECORD / FIRST-TYPE /          *
+      *                  SECOND-TYPE / THIRD-TYPE layouts from the    *
+      *                  XMPL3 copybook as the record's 01-level      *
+      *                  views.  COPY this into the FILE SECTION of   *
+      *                  any program that opens the master file, just *
+      *                  after the matching XMPL3FC SELECT has been   *
+      *                  COPYed into FILE-CONTROL.                    *
+      *****************************************************************
+       FD  XMPL3-MASTER
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 300 TO 400 CHARACTERS.
+       COPY "Xmpl3".
