@@ -0,0 +1,319 @@
+      ******************************************************************
+      *    PROGRAM-ID  : XMPL3MNT                                      *
+      *    AUTHOR      : D. OKAFOR, DATA ADMINISTRATION                *
+      *    INSTALLATION: EXAMPLE2 ONLINE LIBRARY                       *
+      *    DATE-WRITTEN: 08/09/2026                                    *
+      *    DATE-COMPILED:                                              *
+      *                                                                *
+      *    REMARKS.                                                   *
+      *        Online inquiry/maintenance screen for the SECOND-TYPE  *
+      *        fields ANOTHER-FIELD5 through ANOTHER-FIELD12 on the    *
+      *        XMPL3 master VSAM file.  An operator keys in the       *
+      *        record's business key, reviews the current values,    *
+      *        and may key in replacements; every field actually      *
+      *        changed is written to the maintenance change log       *
+      *        along with the operator id and the before/after        *
+      *        values.  Function "I" inquires only, function "U"      *
+      *        allows update, function "E" ends the session.          *
+      *                                                                *
+      *    MODIFICATION HISTORY.                                      *
+      *        08/09/2026  DRO  ORIGINAL PROGRAM.                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    XMPL3MNT.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  EXAMPLE2 ONLINE LIBRARY.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "Xmpl3Fc".
+           SELECT CHANGE-LOG-FILE ASSIGN TO MNTLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Xmpl3Fd".
+       FD  CHANGE-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS.
+       01  LOG-RECORD-LINE                   PIC X(100).
+       WORKING-STORAGE SECTION.
+       COPY "Xmpl3Ws".
+       01  WS-LOG-STATUS                     PIC X(02).
+       01  WS-USER-ID                        PIC X(08) VALUE SPACES.
+       01  WS-DONE-SW                        PIC X(01).
+           88  WS-DONE                       VALUE "Y".
+           88  WS-NOT-DONE                   VALUE "N".
+       01  WS-FUNCTION                       PIC X(01).
+           88  WS-FUNC-INQUIRE                VALUE "I".
+           88  WS-FUNC-UPDATE                 VALUE "U".
+           88  WS-FUNC-END                    VALUE "E".
+       01  WS-KEY-NUMBER                     PIC X(07).
+       01  WS-KEY-NUMBER-2                   PIC X(06).
+       01  WS-KEY-NUMBER-3                   PIC 9(04).
+       01  WS-KEY-CREATION-DATE              PIC X(08).
+       01  WS-RECORD-FOUND-SW                PIC X(01).
+           88  WS-RECORD-WAS-FOUND           VALUE "Y".
+           88  WS-RECORD-NOT-FOUND           VALUE "N".
+       01  WS-DATE-WORK                      PIC X(08).
+       01  WS-DATE-VALID-SW                  PIC X(01).
+           88  WS-DATE-IS-VALID               VALUE "Y".
+           88  WS-DATE-IS-INVALID             VALUE "N".
+       01  WS-BEFORE-IMAGE.
+           05  WS-BEFORE-FIELD5               PIC X(08).
+           05  WS-BEFORE-FIELD6               PIC 9(05).
+           05  WS-BEFORE-FIELD7               PIC 9(05).
+           05  WS-BEFORE-FIELD8               PIC X(12).
+           05  WS-BEFORE-FIELD9               PIC X(12).
+           05  WS-BEFORE-FIELD10              PIC X(12).
+           05  WS-BEFORE-FIELD11              PIC X(12).
+           05  WS-BEFORE-FIELD12              PIC X(70).
+       01  WS-NEW-FIELD5                     PIC X(08).
+       01  WS-NEW-FIELD6                     PIC 9(05).
+       01  WS-NEW-FIELD7                     PIC 9(05).
+       01  WS-NEW-FIELD8                     PIC X(12).
+       01  WS-NEW-FIELD9                     PIC X(12).
+       01  WS-NEW-FIELD10                    PIC X(12).
+       01  WS-NEW-FIELD11                    PIC X(12).
+       01  WS-NEW-FIELD12                    PIC X(70).
+       01  WS-LOG-LINE.
+           05  LL-USER-ID                    PIC X(08).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  LL-KEY-NUMBER                 PIC X(07).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  LL-KEY-NUMBER-2                PIC X(06).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  LL-FIELD-NAME                 PIC X(14).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  LL-BEFORE-VALUE                PIC X(20).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  LL-AFTER-VALUE                 PIC X(20).
+       SCREEN SECTION.
+       01  MNT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01 VALUE
+                   "XMPL3MNT -- SECOND-TYPE MAINTENANCE".
+           05  LINE 03 COLUMN 01 VALUE "FUNCTION (I/U/E):".
+           05  LINE 03 COLUMN 20 PIC X(01) USING WS-FUNCTION.
+           05  LINE 04 COLUMN 01 VALUE "KEY NUMBER      :".
+           05  LINE 04 COLUMN 20 PIC X(07) USING WS-KEY-NUMBER.
+           05  LINE 05 COLUMN 01 VALUE "KEY NUMBER-2    :".
+           05  LINE 05 COLUMN 20 PIC X(06) USING WS-KEY-NUMBER-2.
+           05  LINE 06 COLUMN 01 VALUE "KEY NUMBER-3    :".
+           05  LINE 06 COLUMN 20 PIC 9(04) USING WS-KEY-NUMBER-3.
+           05  LINE 07 COLUMN 01 VALUE "CREATION DATE   :".
+           05  LINE 07 COLUMN 20 PIC X(08) USING WS-KEY-CREATION-DATE.
+       01  MNT-FIELD-SCREEN.
+           05  LINE 09 COLUMN 01 VALUE "ANOTHER-FIELD5  :".
+           05  LINE 09 COLUMN 20 PIC X(08) USING WS-NEW-FIELD5.
+           05  LINE 10 COLUMN 01 VALUE "ANOTHER-FIELD6  :".
+           05  LINE 10 COLUMN 20 PIC 9(05) USING WS-NEW-FIELD6.
+           05  LINE 11 COLUMN 01 VALUE "ANOTHER-FIELD7  :".
+           05  LINE 11 COLUMN 20 PIC 9(05) USING WS-NEW-FIELD7.
+           05  LINE 12 COLUMN 01 VALUE "ANOTHER-FIELD8  :".
+           05  LINE 12 COLUMN 20 PIC X(12) USING WS-NEW-FIELD8.
+           05  LINE 13 COLUMN 01 VALUE "ANOTHER-FIELD9  :".
+           05  LINE 13 COLUMN 20 PIC X(12) USING WS-NEW-FIELD9.
+           05  LINE 14 COLUMN 01 VALUE "ANOTHER-FIELD10 :".
+           05  LINE 14 COLUMN 20 PIC X(12) USING WS-NEW-FIELD10.
+           05  LINE 15 COLUMN 01 VALUE "ANOTHER-FIELD11 :".
+           05  LINE 15 COLUMN 20 PIC X(12) USING WS-NEW-FIELD11.
+           05  LINE 16 COLUMN 01 VALUE "ANOTHER-FIELD12 :".
+           05  LINE 16 COLUMN 20 PIC X(70) USING WS-NEW-FIELD12.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-MAIN-LOOP THRU 2000-EXIT
+               UNTIL WS-DONE.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           SET WS-NOT-DONE TO TRUE.
+           ACCEPT WS-USER-ID FROM COMMAND-LINE.
+           IF WS-USER-ID = SPACES
+               MOVE "OPER1" TO WS-USER-ID
+           END-IF.
+           OPEN I-O XMPL3-MASTER.
+           IF NOT WS-XMPL3-OK
+               DISPLAY "XMPL3MNT: OPEN XMPL3-MASTER FAILED, STATUS="
+                   WS-XMPL3-STATUS
+               SET WS-DONE TO TRUE
+           END-IF.
+           OPEN EXTEND CHANGE-LOG-FILE.
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT CHANGE-LOG-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+       2000-MAIN-LOOP.
+           MOVE SPACES TO WS-FUNCTION WS-KEY-NUMBER WS-KEY-NUMBER-2
+               WS-KEY-CREATION-DATE.
+           MOVE ZERO TO WS-KEY-NUMBER-3.
+           DISPLAY MNT-SCREEN.
+           ACCEPT MNT-SCREEN.
+           EVALUATE TRUE
+               WHEN WS-FUNC-END
+                   SET WS-DONE TO TRUE
+               WHEN WS-FUNC-INQUIRE
+                   PERFORM 3000-FIND-RECORD THRU 3000-EXIT
+                   IF WS-RECORD-WAS-FOUND
+                       PERFORM 3100-SHOW-RECORD THRU 3100-EXIT
+                   END-IF
+               WHEN WS-FUNC-UPDATE
+                   PERFORM 3000-FIND-RECORD THRU 3000-EXIT
+                   IF WS-RECORD-WAS-FOUND
+                       PERFORM 3100-SHOW-RECORD THRU 3100-EXIT
+                       PERFORM 4000-ACCEPT-CHANGES THRU 4000-EXIT
+                       PERFORM 5000-APPLY-CHANGES THRU 5000-EXIT
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "XMPL3MNT: INVALID FUNCTION, TRY AGAIN"
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+      *
+       3000-FIND-RECORD.
+           SET WS-RECORD-NOT-FOUND TO TRUE.
+           MOVE WS-KEY-NUMBER   TO SOME-FIELD-NUMBER OF FIRST-TYPE.
+           MOVE WS-KEY-NUMBER-2 TO SOME-FIELD-NUMBER-2 OF FIRST-TYPE.
+           MOVE WS-KEY-NUMBER-3 TO SOME-FIELD-NUMBER-3 OF FIRST-TYPE.
+           MOVE WS-KEY-CREATION-DATE TO CREATION-DATE OF FIRST-TYPE.
+           MOVE "02" TO REDEFINES-RECORD-TYPE OF FIRST-TYPE.
+           READ XMPL3-MASTER
+               INVALID KEY
+                   DISPLAY "XMPL3MNT: RECORD NOT FOUND FOR KEY"
+                   GO TO 3000-EXIT
+           END-READ.
+           IF REDEFINES-RECORD-TYPE OF FIRST-TYPE NOT = "02"
+               DISPLAY "XMPL3MNT: KEY FOUND BUT IS NOT A SECOND-TYPE "
+                   "RECORD"
+               GO TO 3000-EXIT
+           END-IF.
+           SET WS-RECORD-WAS-FOUND TO TRUE.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-SHOW-RECORD.
+           MOVE ANOTHER-FIELD5  OF SECOND-TYPE TO WS-BEFORE-FIELD5.
+           MOVE ANOTHER-FIELD6  OF SECOND-TYPE TO WS-BEFORE-FIELD6.
+           MOVE ANOTHER-FIELD7  OF SECOND-TYPE TO WS-BEFORE-FIELD7.
+           MOVE ANOTHER-FIELD8  OF SECOND-TYPE TO WS-BEFORE-FIELD8.
+           MOVE ANOTHER-FIELD9  OF SECOND-TYPE TO WS-BEFORE-FIELD9.
+           MOVE ANOTHER-FIELD10 OF SECOND-TYPE TO WS-BEFORE-FIELD10.
+           MOVE ANOTHER-FIELD11 OF SECOND-TYPE TO WS-BEFORE-FIELD11.
+           MOVE ANOTHER-FIELD12 OF SECOND-TYPE TO WS-BEFORE-FIELD12.
+           MOVE WS-BEFORE-FIELD5  TO WS-NEW-FIELD5.
+           MOVE WS-BEFORE-FIELD6  TO WS-NEW-FIELD6.
+           MOVE WS-BEFORE-FIELD7  TO WS-NEW-FIELD7.
+           MOVE WS-BEFORE-FIELD8  TO WS-NEW-FIELD8.
+           MOVE WS-BEFORE-FIELD9  TO WS-NEW-FIELD9.
+           MOVE WS-BEFORE-FIELD10 TO WS-NEW-FIELD10.
+           MOVE WS-BEFORE-FIELD11 TO WS-NEW-FIELD11.
+           MOVE WS-BEFORE-FIELD12 TO WS-NEW-FIELD12.
+           DISPLAY MNT-FIELD-SCREEN.
+       3100-EXIT.
+           EXIT.
+      *
+       4000-ACCEPT-CHANGES.
+           ACCEPT MNT-FIELD-SCREEN.
+       4000-EXIT.
+           EXIT.
+      *
+       5000-APPLY-CHANGES.
+           MOVE WS-NEW-FIELD5  TO ANOTHER-FIELD5  OF SECOND-TYPE.
+           MOVE WS-NEW-FIELD6  TO ANOTHER-FIELD6  OF SECOND-TYPE.
+           MOVE WS-NEW-FIELD7  TO ANOTHER-FIELD7  OF SECOND-TYPE.
+           MOVE WS-NEW-FIELD8  TO ANOTHER-FIELD8  OF SECOND-TYPE.
+           MOVE WS-NEW-FIELD9  TO ANOTHER-FIELD9  OF SECOND-TYPE.
+           MOVE WS-NEW-FIELD10 TO ANOTHER-FIELD10 OF SECOND-TYPE.
+           MOVE WS-NEW-FIELD11 TO ANOTHER-FIELD11 OF SECOND-TYPE.
+           MOVE WS-NEW-FIELD12 TO ANOTHER-FIELD12 OF SECOND-TYPE.
+      *    STAMP THE RECORD WITH WHO CHANGED IT AND WHEN, THE SAME AS
+      *    THE CHANGE LOG BELOW, SO THE MASTER ITSELF CARRIES AN AUDIT
+      *    TRAIL EVEN IF THE LOG IS EVER PURGED.
+           ACCEPT WS-DATE-WORK FROM DATE YYYYMMDD.
+           CALL "DTEEDIT" USING WS-DATE-WORK WS-DATE-VALID-SW.
+           IF WS-DATE-IS-VALID
+               MOVE WS-DATE-WORK TO LAST-UPDATE-DATE OF SECOND-TYPE
+           END-IF.
+           MOVE WS-USER-ID TO LAST-UPDATE-USER-ID OF SECOND-TYPE.
+           SET MAINTENANCE-STATUS-ACTIVE OF SECOND-TYPE TO TRUE.
+           REWRITE SECOND-TYPE.
+           IF NOT WS-XMPL3-OK
+               DISPLAY "XMPL3MNT: REWRITE FAILED, STATUS="
+                   WS-XMPL3-STATUS
+               GO TO 5000-EXIT
+           END-IF.
+           IF WS-NEW-FIELD5 NOT = WS-BEFORE-FIELD5
+               MOVE "ANOTHER-FIELD5" TO LL-FIELD-NAME
+               MOVE WS-BEFORE-FIELD5 TO LL-BEFORE-VALUE
+               MOVE WS-NEW-FIELD5    TO LL-AFTER-VALUE
+               PERFORM 6000-WRITE-LOG-LINE THRU 6000-EXIT
+           END-IF.
+           IF WS-NEW-FIELD6 NOT = WS-BEFORE-FIELD6
+               MOVE "ANOTHER-FIELD6" TO LL-FIELD-NAME
+               MOVE WS-BEFORE-FIELD6 TO LL-BEFORE-VALUE
+               MOVE WS-NEW-FIELD6    TO LL-AFTER-VALUE
+               PERFORM 6000-WRITE-LOG-LINE THRU 6000-EXIT
+           END-IF.
+           IF WS-NEW-FIELD7 NOT = WS-BEFORE-FIELD7
+               MOVE "ANOTHER-FIELD7" TO LL-FIELD-NAME
+               MOVE WS-BEFORE-FIELD7 TO LL-BEFORE-VALUE
+               MOVE WS-NEW-FIELD7    TO LL-AFTER-VALUE
+               PERFORM 6000-WRITE-LOG-LINE THRU 6000-EXIT
+           END-IF.
+           IF WS-NEW-FIELD8 NOT = WS-BEFORE-FIELD8
+               MOVE "ANOTHER-FIELD8" TO LL-FIELD-NAME
+               MOVE WS-BEFORE-FIELD8 TO LL-BEFORE-VALUE
+               MOVE WS-NEW-FIELD8    TO LL-AFTER-VALUE
+               PERFORM 6000-WRITE-LOG-LINE THRU 6000-EXIT
+           END-IF.
+           IF WS-NEW-FIELD9 NOT = WS-BEFORE-FIELD9
+               MOVE "ANOTHER-FIELD9" TO LL-FIELD-NAME
+               MOVE WS-BEFORE-FIELD9 TO LL-BEFORE-VALUE
+               MOVE WS-NEW-FIELD9    TO LL-AFTER-VALUE
+               PERFORM 6000-WRITE-LOG-LINE THRU 6000-EXIT
+           END-IF.
+           IF WS-NEW-FIELD10 NOT = WS-BEFORE-FIELD10
+               MOVE "ANOTHER-FIELD10" TO LL-FIELD-NAME
+               MOVE WS-BEFORE-FIELD10 TO LL-BEFORE-VALUE
+               MOVE WS-NEW-FIELD10    TO LL-AFTER-VALUE
+               PERFORM 6000-WRITE-LOG-LINE THRU 6000-EXIT
+           END-IF.
+           IF WS-NEW-FIELD11 NOT = WS-BEFORE-FIELD11
+               MOVE "ANOTHER-FIELD11" TO LL-FIELD-NAME
+               MOVE WS-BEFORE-FIELD11 TO LL-BEFORE-VALUE
+               MOVE WS-NEW-FIELD11    TO LL-AFTER-VALUE
+               PERFORM 6000-WRITE-LOG-LINE THRU 6000-EXIT
+           END-IF.
+           IF WS-NEW-FIELD12 NOT = WS-BEFORE-FIELD12
+               MOVE "ANOTHER-FIELD12" TO LL-FIELD-NAME
+               MOVE WS-BEFORE-FIELD12(1:20) TO LL-BEFORE-VALUE
+               MOVE WS-NEW-FIELD12(1:20)    TO LL-AFTER-VALUE
+               PERFORM 6000-WRITE-LOG-LINE THRU 6000-EXIT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+      *
+       6000-WRITE-LOG-LINE.
+           MOVE WS-USER-ID      TO LL-USER-ID.
+           MOVE WS-KEY-NUMBER   TO LL-KEY-NUMBER.
+           MOVE WS-KEY-NUMBER-2 TO LL-KEY-NUMBER-2.
+           WRITE LOG-RECORD-LINE FROM WS-LOG-LINE.
+       6000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           CLOSE XMPL3-MASTER.
+           CLOSE CHANGE-LOG-FILE.
+       9000-EXIT.
+           EXIT.
