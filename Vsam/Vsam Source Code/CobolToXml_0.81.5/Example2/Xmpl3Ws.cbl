@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    COPYBOOK    : XMPL3WS                                      *
+      *    PURPOSE     : Common WORKING-STORAGE switches for programs *
+      *                  that open the XMPL3 master VSAM file.  COPY  *
+      *                  into WORKING-STORAGE ahead of XMPL3FD/XMPL3FC*
+      *                  so WS-XMPL3-STATUS is defined before it is   *
+      *                  referenced in the FILE STATUS clause.        *
+      *****************************************************************
+       01  WS-XMPL3-STATUS                 PIC X(02).
+           88  WS-XMPL3-OK                 VALUE "00".
+           88  WS-XMPL3-DUPLICATE          VALUE "22".
+           88  WS-XMPL3-NOT-FOUND          VALUE "23".
+           88  WS-XMPL3-AT-END             VALUE "10".
