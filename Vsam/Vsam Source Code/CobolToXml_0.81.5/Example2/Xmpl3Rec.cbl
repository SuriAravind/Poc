@@ -0,0 +1,330 @@
+      ******************************************************************
+      *    PROGRAM-ID  : XMPL3REC                                      *
+      *    AUTHOR      : D. OKAFOR, DATA ADMINISTRATION                *
+      *    INSTALLATION: EXAMPLE2 BATCH LIBRARY                        *
+      *    DATE-WRITTEN: 08/09/2026                                    *
+      *    DATE-COMPILED:                                              *
+      *                                                                *
+      *    REMARKS.                                                   *
+      *        Cross-type reconciliation report against the XMPL3     *
+      *        master VSAM file.  FIRST-TYPE and SECOND-TYPE records  *
+      *        that share the same business key (SOME-FIELD-NUMBER /  *
+      *        -2 / -3 and CREATION-DATE) are expected to agree:      *
+      *        SOME-FIELD12 on the FIRST-TYPE record should equal     *
+      *        ANOTHER-FIELD6 plus ANOTHER-FIELD7 on the matching     *
+      *        SECOND-TYPE record.  This job sorts the two record     *
+      *        types together by that shared key and reports, for     *
+      *        every key seen, whether both types were present and   *
+      *        whether the overlapping amounts agree.                 *
+      *                                                                *
+      *    MODIFICATION HISTORY.                                      *
+      *        08/09/2026  DRO  ORIGINAL PROGRAM.                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    XMPL3REC.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  EXAMPLE2 BATCH LIBRARY.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "Xmpl3Fc".
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK02.
+           SELECT RECON-REPORT-FILE ASSIGN TO RECOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Xmpl3Fd".
+       SD  SORT-WORK-FILE.
+       01  XMPL3-RECON-SORT-RECORD.
+           05  SRT-BUSINESS-KEY              PIC X(25).
+           05  SRT-RECORD-TYPE                PIC X(02).
+           05  SRT-SOME-FIELD12                PIC 9(07).
+           05  SRT-ANOTHER-FIELD6              PIC 9(05).
+           05  SRT-ANOTHER-FIELD7              PIC 9(05).
+       FD  RECON-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RECON-REPORT-LINE                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY "Xmpl3Ws".
+       01  WS-RECON-STATUS                   PIC X(02).
+       01  WS-DATE-WORK                      PIC X(08).
+       01  WS-DATE-VALID-SW                  PIC X(01).
+           88  WS-DATE-IS-VALID              VALUE "Y".
+           88  WS-DATE-IS-INVALID            VALUE "N".
+       01  WS-MASTER-EOF-SW                  PIC X(01).
+           88  WS-MASTER-AT-END              VALUE "Y".
+           88  WS-MASTER-NOT-AT-END          VALUE "N".
+       01  WS-SORT-EOF-SW                     PIC X(01).
+           88  WS-SORT-AT-END                 VALUE "Y".
+           88  WS-SORT-NOT-AT-END             VALUE "N".
+       01  WS-FIRST-RECORD-SW                 PIC X(01).
+           88  WS-FIRST-RECORD                VALUE "Y".
+           88  WS-NOT-FIRST-RECORD            VALUE "N".
+       01  WS-PREV-BUSINESS-KEY               PIC X(25).
+       01  WS-FOUND-FIRST-SW                  PIC X(01).
+           88  WS-FOUND-FIRST-TYPE            VALUE "Y".
+           88  WS-NO-FIRST-TYPE                VALUE "N".
+       01  WS-FOUND-SECOND-SW                 PIC X(01).
+           88  WS-FOUND-SECOND-TYPE           VALUE "Y".
+           88  WS-NO-SECOND-TYPE               VALUE "N".
+       01  WS-SAVED-SOME-FIELD12              PIC 9(07).
+       01  WS-SAVED-ANOTHER-FIELD6            PIC 9(05).
+       01  WS-SAVED-ANOTHER-FIELD7            PIC 9(05).
+       01  WS-SAVED-SECOND-TOTAL              PIC 9(07).
+       01  WS-KEYS-RECONCILED                 PIC S9(09) COMP
+               VALUE ZERO.
+       01  WS-KEYS-MATCHED                    PIC S9(09) COMP
+               VALUE ZERO.
+       01  WS-KEYS-MISMATCHED                 PIC S9(09) COMP
+               VALUE ZERO.
+       01  WS-KEYS-FIRST-ONLY                 PIC S9(09) COMP
+               VALUE ZERO.
+       01  WS-KEYS-SECOND-ONLY                PIC S9(09) COMP
+               VALUE ZERO.
+       01  WS-RECON-LINE.
+           05  FILLER                         PIC X(01).
+           05  RL-BUSINESS-KEY                PIC X(25).
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  RL-SOME-FIELD12                PIC ZZZZZZ9.
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  RL-SECOND-TOTAL                PIC ZZZZZZ9.
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  RL-STATUS                      PIC X(14).
+       01  WS-TOTALS-LINE-1.
+           05  FILLER                         PIC X(01).
+           05  FILLER                         PIC X(21) VALUE
+               "KEYS RECONCILED     =".
+           05  TL-RECONCILED                  PIC ZZZ,ZZZ,ZZ9.
+       01  WS-TOTALS-LINE-2.
+           05  FILLER                         PIC X(01).
+           05  FILLER                         PIC X(21) VALUE
+               "KEYS MATCHED        =".
+           05  TL-MATCHED                     PIC ZZZ,ZZZ,ZZ9.
+       01  WS-TOTALS-LINE-3.
+           05  FILLER                         PIC X(01).
+           05  FILLER                         PIC X(21) VALUE
+               "KEYS MISMATCHED     =".
+           05  TL-MISMATCHED                  PIC ZZZ,ZZZ,ZZ9.
+       01  WS-TOTALS-LINE-4.
+           05  FILLER                         PIC X(01).
+           05  FILLER                         PIC X(21) VALUE
+               "FIRST-TYPE ONLY     =".
+           05  TL-FIRST-ONLY                  PIC ZZZ,ZZZ,ZZ9.
+       01  WS-TOTALS-LINE-5.
+           05  FILLER                         PIC X(01).
+           05  FILLER                         PIC X(21) VALUE
+               "SECOND-TYPE ONLY    =".
+           05  TL-SECOND-ONLY                 PIC ZZZ,ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-BUSINESS-KEY
+                                SRT-RECORD-TYPE
+               INPUT PROCEDURE IS 2000-FEED-SORT
+                   THRU 2000-EXIT
+               OUTPUT PROCEDURE IS 4000-RECONCILE-SORTED-RECS
+                   THRU 4000-EXIT.
+           PERFORM 8000-PRODUCE-TOTALS THRU 8000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           SET WS-MASTER-NOT-AT-END TO TRUE.
+           MOVE ZERO TO WS-KEYS-RECONCILED WS-KEYS-MATCHED
+               WS-KEYS-MISMATCHED WS-KEYS-FIRST-ONLY
+               WS-KEYS-SECOND-ONLY.
+           OPEN INPUT XMPL3-MASTER.
+           OPEN OUTPUT RECON-REPORT-FILE.
+           IF NOT WS-XMPL3-OK
+               DISPLAY "XMPL3REC: OPEN XMPL3-MASTER FAILED, STATUS="
+                   WS-XMPL3-STATUS
+               SET WS-MASTER-AT-END TO TRUE
+           END-IF.
+           PERFORM 1100-WRITE-HEADERS THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-WRITE-HEADERS.
+           MOVE "XMPL3 CROSS-TYPE RECONCILIATION REPORT"
+               TO RECON-REPORT-LINE.
+           WRITE RECON-REPORT-LINE.
+           MOVE SPACES TO RECON-REPORT-LINE.
+           WRITE RECON-REPORT-LINE.
+       1100-EXIT.
+           EXIT.
+      *
+       2000-FEED-SORT.
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT
+               UNTIL WS-MASTER-AT-END.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-READ-MASTER.
+           READ XMPL3-MASTER NEXT RECORD
+               AT END
+                   SET WS-MASTER-AT-END TO TRUE
+                   GO TO 2100-EXIT
+           END-READ.
+           EVALUATE REDEFINES-RECORD-TYPE OF FIRST-TYPE
+               WHEN "01"
+                   PERFORM 2200-RELEASE-FIRST-TYPE THRU 2200-EXIT
+               WHEN "02"
+                   PERFORM 2300-RELEASE-SECOND-TYPE THRU 2300-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+      *
+       2200-RELEASE-FIRST-TYPE.
+      *    STANDARDIZE CREATION-DATE THROUGH THE COMMON DATE-EDIT
+      *    ROUTINE BEFORE IT GOES INTO THE BUSINESS KEY, THE SAME AS
+      *    XMPL3RPT/XMPL3EXT DO, SO A TRUE FIRST/SECOND PAIR CARRYING
+      *    AN UNSTANDARDIZED LEGACY DATE STILL MATCHES ON THE KEY.
+           MOVE CREATION-DATE OF FIRST-TYPE TO WS-DATE-WORK.
+           CALL "DTEEDIT" USING WS-DATE-WORK WS-DATE-VALID-SW.
+           MOVE SPACES TO XMPL3-RECON-SORT-RECORD.
+           STRING SOME-FIELD-NUMBER OF FIRST-TYPE   DELIMITED BY SIZE
+                  SOME-FIELD-NUMBER-2 OF FIRST-TYPE DELIMITED BY SIZE
+                  SOME-FIELD-NUMBER-3 OF FIRST-TYPE DELIMITED BY SIZE
+                  WS-DATE-WORK                      DELIMITED BY SIZE
+               INTO SRT-BUSINESS-KEY.
+           MOVE "01" TO SRT-RECORD-TYPE.
+           MOVE SOME-FIELD12 OF FIRST-TYPE TO SRT-SOME-FIELD12.
+           RELEASE XMPL3-RECON-SORT-RECORD.
+       2200-EXIT.
+           EXIT.
+      *
+       2300-RELEASE-SECOND-TYPE.
+      *    STANDARDIZE CREATION-DATE THROUGH THE COMMON DATE-EDIT
+      *    ROUTINE BEFORE IT GOES INTO THE BUSINESS KEY -- SEE THE
+      *    COMMENT IN 2200-RELEASE-FIRST-TYPE.
+           MOVE CREATION-DATE OF FIRST-TYPE TO WS-DATE-WORK.
+           CALL "DTEEDIT" USING WS-DATE-WORK WS-DATE-VALID-SW.
+           MOVE SPACES TO XMPL3-RECON-SORT-RECORD.
+           STRING SOME-FIELD-NUMBER OF FIRST-TYPE   DELIMITED BY SIZE
+                  SOME-FIELD-NUMBER-2 OF FIRST-TYPE DELIMITED BY SIZE
+                  SOME-FIELD-NUMBER-3 OF FIRST-TYPE DELIMITED BY SIZE
+                  WS-DATE-WORK                      DELIMITED BY SIZE
+               INTO SRT-BUSINESS-KEY.
+           MOVE "02" TO SRT-RECORD-TYPE.
+           MOVE ANOTHER-FIELD6 OF SECOND-TYPE TO SRT-ANOTHER-FIELD6.
+           MOVE ANOTHER-FIELD7 OF SECOND-TYPE TO SRT-ANOTHER-FIELD7.
+           RELEASE XMPL3-RECON-SORT-RECORD.
+       2300-EXIT.
+           EXIT.
+      *
+       4000-RECONCILE-SORTED-RECS.
+           SET WS-SORT-NOT-AT-END TO TRUE.
+           SET WS-FIRST-RECORD TO TRUE.
+           PERFORM 4100-RETURN-SORTED-REC THRU 4100-EXIT
+               UNTIL WS-SORT-AT-END.
+           IF WS-NOT-FIRST-RECORD
+               PERFORM 4500-RECONCILE-BREAK THRU 4500-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+       4100-RETURN-SORTED-REC.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-AT-END TO TRUE
+                   GO TO 4100-EXIT
+           END-RETURN.
+           IF WS-FIRST-RECORD
+               PERFORM 4400-RESET-ACCUMULATORS THRU 4400-EXIT
+               MOVE SRT-BUSINESS-KEY TO WS-PREV-BUSINESS-KEY
+               SET WS-NOT-FIRST-RECORD TO TRUE
+           ELSE
+               IF SRT-BUSINESS-KEY NOT = WS-PREV-BUSINESS-KEY
+                   PERFORM 4500-RECONCILE-BREAK THRU 4500-EXIT
+                   PERFORM 4400-RESET-ACCUMULATORS THRU 4400-EXIT
+                   MOVE SRT-BUSINESS-KEY TO WS-PREV-BUSINESS-KEY
+               END-IF
+           END-IF.
+           PERFORM 4300-ACCUMULATE-SORTED-REC THRU 4300-EXIT.
+       4100-EXIT.
+           EXIT.
+      *
+       4300-ACCUMULATE-SORTED-REC.
+           EVALUATE SRT-RECORD-TYPE
+               WHEN "01"
+                   SET WS-FOUND-FIRST-TYPE TO TRUE
+                   MOVE SRT-SOME-FIELD12 TO WS-SAVED-SOME-FIELD12
+               WHEN "02"
+                   SET WS-FOUND-SECOND-TYPE TO TRUE
+                   MOVE SRT-ANOTHER-FIELD6 TO WS-SAVED-ANOTHER-FIELD6
+                   MOVE SRT-ANOTHER-FIELD7 TO WS-SAVED-ANOTHER-FIELD7
+                   ADD SRT-ANOTHER-FIELD6 SRT-ANOTHER-FIELD7
+                       GIVING WS-SAVED-SECOND-TOTAL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       4300-EXIT.
+           EXIT.
+      *
+       4400-RESET-ACCUMULATORS.
+           SET WS-NO-FIRST-TYPE TO TRUE.
+           SET WS-NO-SECOND-TYPE TO TRUE.
+           MOVE ZERO TO WS-SAVED-SOME-FIELD12 WS-SAVED-ANOTHER-FIELD6
+               WS-SAVED-ANOTHER-FIELD7 WS-SAVED-SECOND-TOTAL.
+       4400-EXIT.
+           EXIT.
+      *
+       4500-RECONCILE-BREAK.
+           ADD 1 TO WS-KEYS-RECONCILED.
+           MOVE WS-PREV-BUSINESS-KEY TO RL-BUSINESS-KEY.
+           MOVE WS-SAVED-SOME-FIELD12 TO RL-SOME-FIELD12.
+           MOVE WS-SAVED-SECOND-TOTAL TO RL-SECOND-TOTAL.
+           IF WS-FOUND-FIRST-TYPE AND WS-FOUND-SECOND-TYPE
+               IF WS-SAVED-SOME-FIELD12 = WS-SAVED-SECOND-TOTAL
+                   ADD 1 TO WS-KEYS-MATCHED
+                   MOVE "MATCH"         TO RL-STATUS
+               ELSE
+                   ADD 1 TO WS-KEYS-MISMATCHED
+                   MOVE "MISMATCH"      TO RL-STATUS
+               END-IF
+           ELSE
+               IF WS-FOUND-FIRST-TYPE
+                   ADD 1 TO WS-KEYS-FIRST-ONLY
+                   MOVE "FIRST-ONLY"    TO RL-STATUS
+               ELSE
+                   ADD 1 TO WS-KEYS-SECOND-ONLY
+                   MOVE "SECOND-ONLY"   TO RL-STATUS
+               END-IF
+           END-IF.
+           WRITE RECON-REPORT-LINE FROM WS-RECON-LINE.
+       4500-EXIT.
+           EXIT.
+      *
+       8000-PRODUCE-TOTALS.
+           MOVE SPACES TO RECON-REPORT-LINE.
+           WRITE RECON-REPORT-LINE.
+           MOVE WS-KEYS-RECONCILED TO TL-RECONCILED.
+           WRITE RECON-REPORT-LINE FROM WS-TOTALS-LINE-1.
+           MOVE WS-KEYS-MATCHED TO TL-MATCHED.
+           WRITE RECON-REPORT-LINE FROM WS-TOTALS-LINE-2.
+           MOVE WS-KEYS-MISMATCHED TO TL-MISMATCHED.
+           WRITE RECON-REPORT-LINE FROM WS-TOTALS-LINE-3.
+           MOVE WS-KEYS-FIRST-ONLY TO TL-FIRST-ONLY.
+           WRITE RECON-REPORT-LINE FROM WS-TOTALS-LINE-4.
+           MOVE WS-KEYS-SECOND-ONLY TO TL-SECOND-ONLY.
+           WRITE RECON-REPORT-LINE FROM WS-TOTALS-LINE-5.
+       8000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           CLOSE XMPL3-MASTER.
+           CLOSE RECON-REPORT-FILE.
+           DISPLAY "XMPL3REC: KEYS RECONCILED = " WS-KEYS-RECONCILED.
+           DISPLAY "XMPL3REC: KEYS MISMATCHED = " WS-KEYS-MISMATCHED.
+       9000-EXIT.
+           EXIT.
