@@ -0,0 +1,244 @@
+      ******************************************************************
+      *    PROGRAM-ID  : XMPL3VAL                                      *
+      *    AUTHOR      : D. OKAFOR, DATA ADMINISTRATION                *
+      *    INSTALLATION: EXAMPLE2 BATCH LIBRARY                        *
+      *    DATE-WRITTEN: 08/09/2026                                    *
+      *    DATE-COMPILED:                                              *
+      *                                                                *
+      *    REMARKS.                                                   *
+      *        Pre-load edit of candidate XMPL3 master records.       *
+      *        Sorts the incoming transactions by the composite key   *
+      *        (SOME-FIELD-NUMBER / -2 / -3), flags any duplicate      *
+      *        composite key and any non-numeric SOME-FIELD-NUMBER-3, *
+      *        and writes an exceptions list.  Run this ahead of any  *
+      *        load into the master file; bad records never reach it.*
+      *                                                                *
+      *    MODIFICATION HISTORY.                                      *
+      *        08/09/2026  DRO  ORIGINAL PROGRAM.                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    XMPL3VAL.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  EXAMPLE2 BATCH LIBRARY.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XMPL3-LOAD-IN ASSIGN TO XMPL3IN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+           SELECT XMPL3-EXCEPT ASSIGN TO XMPL3EXC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XMPL3-LOAD-IN
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 400 CHARACTERS.
+       COPY "Xmpl3In".
+       SD  SORT-WORK-FILE.
+       01  XMPL3-SORT-RECORD.
+           05  SRT-RECORD-TYPE               PIC X(02).
+           05  SRT-KEY-NUMBER                PIC X(07).
+           05  SRT-KEY-NUMBER-2              PIC X(06).
+           05  SRT-KEY-NUMBER-3              PIC X(04).
+           05  SRT-CREATION-DATE             PIC X(08).
+           05  SRT-RECORD-BODY               PIC X(373).
+       FD  XMPL3-EXCEPT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXC-REPORT-LINE                   PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS                      PIC X(02).
+       01  WS-EXC-STATUS                     PIC X(02).
+       01  WS-SORT-STATUS                    PIC X(02).
+       01  WS-SORT-EOF-SW                    PIC X(01).
+           88  WS-SORT-AT-END                VALUE "Y".
+           88  WS-SORT-NOT-AT-END            VALUE "N".
+       01  WS-FIRST-RECORD-SW                PIC X(01).
+           88  WS-FIRST-RECORD               VALUE "Y".
+           88  WS-NOT-FIRST-RECORD           VALUE "N".
+       01  WS-RECORD-CLEAN-SW                PIC X(01).
+           88  WS-RECORD-IS-CLEAN            VALUE "Y".
+           88  WS-RECORD-IS-NOT-CLEAN        VALUE "N".
+       01  WS-PREV-COMPOSITE-KEY.
+           05  WS-PREV-KEY-NUMBER            PIC X(07).
+           05  WS-PREV-KEY-NUMBER-2          PIC X(06).
+           05  WS-PREV-KEY-NUMBER-3          PIC X(04).
+       01  WS-CURR-COMPOSITE-KEY.
+           05  WS-CURR-KEY-NUMBER            PIC X(07).
+           05  WS-CURR-KEY-NUMBER-2          PIC X(06).
+           05  WS-CURR-KEY-NUMBER-3          PIC X(04).
+       01  WS-RECORDS-READ                   PIC S9(09) COMP VALUE ZERO.
+       01  WS-DUPLICATE-COUNT                PIC S9(09) COMP VALUE ZERO.
+       01  WS-NON-NUMERIC-COUNT              PIC S9(09) COMP VALUE ZERO.
+       01  WS-BAD-DATE-COUNT                 PIC S9(09) COMP VALUE ZERO.
+       01  WS-CLEAN-COUNT                    PIC S9(09) COMP VALUE ZERO.
+       01  WS-DATE-WORK                      PIC X(08).
+       01  WS-DATE-VALID-SW                  PIC X(01).
+           88  WS-DATE-IS-VALID              VALUE "Y".
+           88  WS-DATE-IS-INVALID            VALUE "N".
+       01  WS-EXCEPTION-LINE.
+           05  FILLER                        PIC X(01).
+           05  EL-KEY-NUMBER                 PIC X(07).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  EL-KEY-NUMBER-2               PIC X(06).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  EL-KEY-NUMBER-3               PIC X(04).
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  EL-REASON                     PIC X(40).
+       01  WS-TOTALS-LINE.
+           05  FILLER                        PIC X(01).
+           05  FILLER                        PIC X(20) VALUE
+               "XMPL3VAL RUN TOTALS:".
+       01  WS-TOTALS-LINE-2.
+           05  FILLER                        PIC X(01).
+           05  FILLER                        PIC X(16) VALUE
+               "RECORDS READ   =".
+           05  TL-READ                       PIC ZZZ,ZZZ,ZZ9.
+       01  WS-TOTALS-LINE-3.
+           05  FILLER                        PIC X(01).
+           05  FILLER                        PIC X(16) VALUE
+               "DUPLICATE KEYS =".
+           05  TL-DUPLICATE                  PIC ZZZ,ZZZ,ZZ9.
+       01  WS-TOTALS-LINE-4.
+           05  FILLER                        PIC X(01).
+           05  FILLER                        PIC X(17) VALUE
+               "NON-NUMERIC NO3 =".
+           05  TL-NON-NUMERIC                PIC ZZZ,ZZZ,ZZ9.
+       01  WS-TOTALS-LINE-5.
+           05  FILLER                        PIC X(01).
+           05  FILLER                        PIC X(16) VALUE
+               "CLEAN RECORDS  =".
+           05  TL-CLEAN                      PIC ZZZ,ZZZ,ZZ9.
+       01  WS-TOTALS-LINE-6.
+           05  FILLER                        PIC X(01).
+           05  FILLER                        PIC X(17) VALUE
+               "BAD CREATN-DATES=".
+           05  TL-BAD-DATE                   PIC ZZZ,ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-KEY-NUMBER
+                                SRT-KEY-NUMBER-2
+                                SRT-KEY-NUMBER-3
+               USING XMPL3-LOAD-IN
+               OUTPUT PROCEDURE IS 3000-CHECK-SORTED-RECS
+                   THRU 3000-EXIT.
+           PERFORM 8000-PRODUCE-TOTALS THRU 8000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           SET WS-FIRST-RECORD TO TRUE.
+           SET WS-SORT-NOT-AT-END TO TRUE.
+           MOVE ZERO TO WS-RECORDS-READ WS-DUPLICATE-COUNT
+               WS-NON-NUMERIC-COUNT WS-CLEAN-COUNT WS-BAD-DATE-COUNT.
+           OPEN OUTPUT XMPL3-EXCEPT.
+       1000-EXIT.
+           EXIT.
+      *
+      *    SORT OUTPUT PROCEDURE -- RETURNS RECORDS IN COMPOSITE-KEY
+      *    ORDER SO DUPLICATES LAND ADJACENT TO EACH OTHER AND CAN BE
+      *    CAUGHT WITH A SIMPLE PREVIOUS-KEY COMPARE.
+      *
+       3000-CHECK-SORTED-RECS.
+           PERFORM 3100-RETURN-SORTED-REC THRU 3100-EXIT
+               UNTIL WS-SORT-AT-END.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-RETURN-SORTED-REC.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-AT-END TO TRUE
+                   GO TO 3100-EXIT
+           END-RETURN.
+           ADD 1 TO WS-RECORDS-READ.
+           MOVE SRT-KEY-NUMBER    TO WS-CURR-KEY-NUMBER.
+           MOVE SRT-KEY-NUMBER-2  TO WS-CURR-KEY-NUMBER-2.
+           MOVE SRT-KEY-NUMBER-3  TO WS-CURR-KEY-NUMBER-3.
+           SET WS-RECORD-IS-CLEAN TO TRUE.
+           PERFORM 3200-CHECK-DUPLICATE THRU 3200-EXIT.
+           PERFORM 3300-CHECK-NUMERIC THRU 3300-EXIT.
+           PERFORM 3500-CHECK-CREATION-DATE THRU 3500-EXIT.
+           IF WS-RECORD-IS-CLEAN
+               ADD 1 TO WS-CLEAN-COUNT
+           END-IF.
+           MOVE WS-CURR-COMPOSITE-KEY TO WS-PREV-COMPOSITE-KEY.
+           SET WS-NOT-FIRST-RECORD TO TRUE.
+       3100-EXIT.
+           EXIT.
+      *
+       3200-CHECK-DUPLICATE.
+           IF WS-NOT-FIRST-RECORD
+              AND WS-CURR-COMPOSITE-KEY = WS-PREV-COMPOSITE-KEY
+               ADD 1 TO WS-DUPLICATE-COUNT
+               MOVE "DUPLICATE COMPOSITE KEY" TO EL-REASON
+               PERFORM 3400-WRITE-EXCEPTION THRU 3400-EXIT
+           END-IF.
+       3200-EXIT.
+           EXIT.
+      *
+       3300-CHECK-NUMERIC.
+           IF SRT-KEY-NUMBER-3 NOT NUMERIC
+               ADD 1 TO WS-NON-NUMERIC-COUNT
+               MOVE "SOME-FIELD-NUMBER-3 NOT NUMERIC" TO EL-REASON
+               PERFORM 3400-WRITE-EXCEPTION THRU 3400-EXIT
+           END-IF.
+       3300-EXIT.
+           EXIT.
+      *
+       3500-CHECK-CREATION-DATE.
+      *    RUN CREATION-DATE THROUGH THE COMMON DATE-EDIT ROUTINE SO A
+      *    BAD DATE OR AN UNWINDOWED 2-DIGIT YEAR IS CAUGHT HERE,
+      *    AHEAD OF THE LOAD, RATHER THAN SHOWING UP ON A LATER REPORT.
+      *    XMPL3VAL ONLY REPORTS EXCEPTIONS AND TOTALS -- THE SORTED
+      *    RECORD ITSELF IS NOT CARRIED FORWARD -- SO THE STANDARDIZED
+      *    DATE IS NOT WRITTEN BACK HERE; XMPL3LD RE-EDITS AND PERSISTS
+      *    IT WHEN THE RECORD IS ACTUALLY LOADED.
+           MOVE SRT-CREATION-DATE TO WS-DATE-WORK.
+           CALL "DTEEDIT" USING WS-DATE-WORK WS-DATE-VALID-SW.
+           IF WS-DATE-IS-INVALID
+               ADD 1 TO WS-BAD-DATE-COUNT
+               MOVE "CREATION-DATE NOT A VALID DATE" TO EL-REASON
+               PERFORM 3400-WRITE-EXCEPTION THRU 3400-EXIT
+           END-IF.
+       3500-EXIT.
+           EXIT.
+      *
+       3400-WRITE-EXCEPTION.
+           SET WS-RECORD-IS-NOT-CLEAN TO TRUE.
+           MOVE SPACES TO WS-EXCEPTION-LINE.
+           MOVE WS-CURR-KEY-NUMBER    TO EL-KEY-NUMBER.
+           MOVE WS-CURR-KEY-NUMBER-2  TO EL-KEY-NUMBER-2.
+           MOVE WS-CURR-KEY-NUMBER-3  TO EL-KEY-NUMBER-3.
+           WRITE EXC-REPORT-LINE FROM WS-EXCEPTION-LINE.
+       3400-EXIT.
+           EXIT.
+      *
+       8000-PRODUCE-TOTALS.
+           MOVE WS-RECORDS-READ      TO TL-READ.
+           MOVE WS-DUPLICATE-COUNT   TO TL-DUPLICATE.
+           MOVE WS-NON-NUMERIC-COUNT TO TL-NON-NUMERIC.
+           MOVE WS-CLEAN-COUNT       TO TL-CLEAN.
+           MOVE WS-BAD-DATE-COUNT    TO TL-BAD-DATE.
+           WRITE EXC-REPORT-LINE FROM WS-TOTALS-LINE.
+           WRITE EXC-REPORT-LINE FROM WS-TOTALS-LINE-2.
+           WRITE EXC-REPORT-LINE FROM WS-TOTALS-LINE-3.
+           WRITE EXC-REPORT-LINE FROM WS-TOTALS-LINE-4.
+           WRITE EXC-REPORT-LINE FROM WS-TOTALS-LINE-5.
+           WRITE EXC-REPORT-LINE FROM WS-TOTALS-LINE-6.
+       8000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           CLOSE XMPL3-EXCEPT.
+       9000-EXIT.
+           EXIT.
