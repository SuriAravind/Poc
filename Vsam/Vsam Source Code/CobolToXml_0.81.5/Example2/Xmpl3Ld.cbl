@@ -0,0 +1,243 @@
+      ******************************************************************
+      *    PROGRAM-ID  : XMPL3LD                                      *
+      *    AUTHOR      : D. OKAFOR, DATA ADMINISTRATION                *
+      *    INSTALLATION: EXAMPLE2 BATCH LIBRARY                        *
+      *    DATE-WRITTEN: 08/09/2026                                    *
+      *    DATE-COMPILED:                                              *
+      *                                                                *
+      *    REMARKS.                                                   *
+      *        Loads validated transaction records (XMPL3IN, see the  *
+      *        XMPL3IN copybook and XMPL3VAL) into the XMPL3 master   *
+      *        VSAM file.  Writes a checkpoint record to XMPL3CKP      *
+      *        every CKPT-N records loaded, carrying the last         *
+      *        committed SOME-FIELD-NUMBER.  A RESTART-KEY run parm   *
+      *        makes the job skip every input record at or before     *
+      *        that SOME-FIELD-NUMBER, so a rerun after an abend       *
+      *        resumes past the last committed record instead of      *
+      *        reloading the whole file.  Input must be in ascending  *
+      *        SOME-FIELD-NUMBER order for the restart skip to work.  *
+      *        Parm (via COMMAND-LINE) is CKPT-N,RESTART-KEY, e.g.    *
+      *        0000100,0000000 -- blank CKPT-N defaults to every 100  *
+      *        records, blank RESTART-KEY starts from the first       *
+      *        record.                                                *
+      *                                                                *
+      *    MODIFICATION HISTORY.                                      *
+      *        08/09/2026  DRO  ORIGINAL PROGRAM.                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    XMPL3LD.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  EXAMPLE2 BATCH LIBRARY.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "Xmpl3Fc".
+           SELECT XMPL3-LOAD-IN ASSIGN TO XMPL3IN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT XMPL3-CHECKPOINT ASSIGN TO XMPL3CKP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Xmpl3Fd".
+       FD  XMPL3-LOAD-IN
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 400 CHARACTERS.
+       COPY "Xmpl3In".
+       FD  XMPL3-CHECKPOINT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CKP-REPORT-LINE                   PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY "Xmpl3Ws".
+       01  WS-IN-STATUS                      PIC X(02).
+       01  WS-CKP-STATUS                     PIC X(02).
+       01  WS-PARM-LINE                      PIC X(40).
+       01  WS-PARM-CKPT-N                    PIC X(07).
+       01  WS-PARM-RESTART-KEY               PIC X(07).
+       01  WS-CKPT-INTERVAL                  PIC 9(07).
+       01  WS-RESTART-KEY                    PIC X(07).
+       01  WS-EOF-SW                         PIC X(01).
+           88  WS-AT-END                     VALUE "Y".
+           88  WS-NOT-AT-END                 VALUE "N".
+       01  WS-FULL-RECORD                    PIC X(400).
+       01  WS-DATE-WORK                      PIC X(08).
+       01  WS-DATE-VALID-SW                  PIC X(01).
+           88  WS-DATE-IS-VALID              VALUE "Y".
+           88  WS-DATE-IS-INVALID            VALUE "N".
+       01  WS-LOAD-DATE                      PIC X(08).
+       01  WS-BATCH-USER-ID                  PIC X(08) VALUE "XMPL3LD".
+       01  WS-RECORDS-READ                   PIC S9(09) COMP VALUE ZERO.
+       01  WS-RECORDS-SKIPPED-RESTART        PIC S9(09) COMP VALUE ZERO.
+       01  WS-RECORDS-LOADED                 PIC S9(09) COMP VALUE ZERO.
+       01  WS-RECORDS-REJECTED               PIC S9(09) COMP VALUE ZERO.
+       01  WS-SINCE-LAST-CKPT                PIC S9(09) COMP VALUE ZERO.
+       01  WS-LAST-COMMITTED-KEY             PIC X(07) VALUE SPACES.
+       01  WS-CKPT-LINE.
+           05  FILLER                        PIC X(01).
+           05  FILLER                        PIC X(22) VALUE
+               "CHECKPOINT -- LOADED =".
+           05  CL-LOADED-COUNT               PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(14) VALUE
+               "  LAST KEY = ".
+           05  CL-LAST-KEY                   PIC X(07).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-INPUT THRU 2000-EXIT
+               UNTIL WS-AT-END.
+           PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           SET WS-NOT-AT-END TO TRUE.
+           MOVE ZERO TO WS-RECORDS-READ WS-RECORDS-SKIPPED-RESTART
+               WS-RECORDS-LOADED WS-RECORDS-REJECTED
+               WS-SINCE-LAST-CKPT.
+           ACCEPT WS-PARM-LINE FROM COMMAND-LINE.
+           PERFORM 1100-PARSE-PARM THRU 1100-EXIT.
+           ACCEPT WS-LOAD-DATE FROM DATE YYYYMMDD.
+           CALL "DTEEDIT" USING WS-LOAD-DATE WS-DATE-VALID-SW.
+           OPEN INPUT XMPL3-LOAD-IN.
+           OPEN OUTPUT XMPL3-CHECKPOINT.
+           OPEN I-O XMPL3-MASTER.
+           IF NOT WS-XMPL3-OK
+               DISPLAY "XMPL3LD: OPEN XMPL3-MASTER FAILED, STATUS="
+                   WS-XMPL3-STATUS
+               SET WS-AT-END TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-PARSE-PARM.
+           MOVE SPACES TO WS-PARM-CKPT-N WS-PARM-RESTART-KEY.
+           UNSTRING WS-PARM-LINE DELIMITED BY ","
+               INTO WS-PARM-CKPT-N WS-PARM-RESTART-KEY.
+           IF WS-PARM-CKPT-N = SPACES OR WS-PARM-CKPT-N NOT NUMERIC
+               MOVE 100 TO WS-CKPT-INTERVAL
+           ELSE
+               MOVE WS-PARM-CKPT-N TO WS-CKPT-INTERVAL
+           END-IF.
+           IF WS-PARM-RESTART-KEY = SPACES
+               MOVE SPACES TO WS-RESTART-KEY
+           ELSE
+               MOVE WS-PARM-RESTART-KEY TO WS-RESTART-KEY
+           END-IF.
+           DISPLAY "XMPL3LD: CHECKPOINT INTERVAL = " WS-CKPT-INTERVAL.
+           DISPLAY "XMPL3LD: RESTART KEY         = " WS-RESTART-KEY.
+       1100-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-INPUT.
+           READ XMPL3-LOAD-IN
+               AT END
+                   SET WS-AT-END TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           ADD 1 TO WS-RECORDS-READ.
+           IF WS-RESTART-KEY NOT = SPACES
+              AND LR-KEY-NUMBER NOT > WS-RESTART-KEY
+               ADD 1 TO WS-RECORDS-SKIPPED-RESTART
+               GO TO 2000-EXIT
+           END-IF.
+           PERFORM 3000-LOAD-RECORD THRU 3000-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       3000-LOAD-RECORD.
+           MOVE LR-CREATION-DATE TO WS-DATE-WORK.
+           CALL "DTEEDIT" USING WS-DATE-WORK WS-DATE-VALID-SW.
+           IF WS-DATE-IS-INVALID
+               ADD 1 TO WS-RECORDS-REJECTED
+               DISPLAY "XMPL3LD: REJECTED, BAD CREATION-DATE FOR KEY "
+                   LR-KEY-NUMBER
+               GO TO 3000-EXIT
+           END-IF.
+           STRING LR-RECORD-TYPE    DELIMITED BY SIZE
+                  LR-KEY-NUMBER     DELIMITED BY SIZE
+                  LR-KEY-NUMBER-2   DELIMITED BY SIZE
+                  LR-KEY-NUMBER-3   DELIMITED BY SIZE
+                  WS-DATE-WORK      DELIMITED BY SIZE
+                  LR-RECORD-BODY    DELIMITED BY SIZE
+               INTO WS-FULL-RECORD.
+      *    A NEWLY LOADED RECORD HAS NO PRIOR MAINTENANCE HISTORY --
+      *    STAMP IT WITH THE LOAD DATE AND THIS JOB'S ID RATHER THAN
+      *    CARRY OVER WHATEVER BYTES FELL IN THESE POSITIONS ON INPUT.
+      *    EACH RECORD TYPE REDEFINES THE SAME 400 BYTES DIFFERENTLY,
+      *    SO THE MOVE/STAMP/WRITE MUST GO THROUGH THE 01-LEVEL THAT
+      *    MATCHES LR-RECORD-TYPE, NOT THROUGH FIRST-TYPE FOR EVERY
+      *    RECORD.
+           EVALUATE LR-RECORD-TYPE
+               WHEN "01"
+                   MOVE WS-FULL-RECORD TO FIRST-TYPE
+                   MOVE WS-LOAD-DATE     TO LAST-UPDATE-DATE OF
+                       FIRST-TYPE
+                   MOVE WS-BATCH-USER-ID TO LAST-UPDATE-USER-ID OF
+                       FIRST-TYPE
+                   SET MAINTENANCE-STATUS-ACTIVE OF FIRST-TYPE
+                       TO TRUE
+                   WRITE FIRST-TYPE
+               WHEN "02"
+                   MOVE WS-FULL-RECORD TO SECOND-TYPE
+                   MOVE WS-LOAD-DATE     TO LAST-UPDATE-DATE OF
+                       SECOND-TYPE
+                   MOVE WS-BATCH-USER-ID TO LAST-UPDATE-USER-ID OF
+                       SECOND-TYPE
+                   SET MAINTENANCE-STATUS-ACTIVE OF SECOND-TYPE
+                       TO TRUE
+                   WRITE SECOND-TYPE
+               WHEN "03"
+                   MOVE WS-FULL-RECORD TO THIRD-TYPE
+                   WRITE THIRD-TYPE
+               WHEN OTHER
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY "XMPL3LD: REJECTED, UNKNOWN RECORD-TYPE "
+                       LR-RECORD-TYPE " FOR KEY " LR-KEY-NUMBER
+                   GO TO 3000-EXIT
+           END-EVALUATE.
+           IF WS-XMPL3-OK
+               ADD 1 TO WS-RECORDS-LOADED
+               ADD 1 TO WS-SINCE-LAST-CKPT
+               MOVE LR-KEY-NUMBER TO WS-LAST-COMMITTED-KEY
+               IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+                   PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+                   MOVE ZERO TO WS-SINCE-LAST-CKPT
+               END-IF
+           ELSE
+               ADD 1 TO WS-RECORDS-REJECTED
+               DISPLAY "XMPL3LD: WRITE FAILED FOR KEY " LR-KEY-NUMBER
+                   " STATUS=" WS-XMPL3-STATUS
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+       7000-WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-LOADED      TO CL-LOADED-COUNT.
+           MOVE WS-LAST-COMMITTED-KEY  TO CL-LAST-KEY.
+           WRITE CKP-REPORT-LINE FROM WS-CKPT-LINE.
+       7000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           CLOSE XMPL3-LOAD-IN.
+           CLOSE XMPL3-MASTER.
+           CLOSE XMPL3-CHECKPOINT.
+           DISPLAY "XMPL3LD: RECORDS READ           = "
+               WS-RECORDS-READ.
+           DISPLAY "XMPL3LD: SKIPPED BY RESTART      = "
+               WS-RECORDS-SKIPPED-RESTART.
+           DISPLAY "XMPL3LD: RECORDS LOADED          = "
+               WS-RECORDS-LOADED.
+           DISPLAY "XMPL3LD: RECORDS REJECTED        = "
+               WS-RECORDS-REJECTED.
+           DISPLAY "XMPL3LD: LAST COMMITTED KEY      = "
+               WS-LAST-COMMITTED-KEY.
+       9000-EXIT.
+           EXIT.
