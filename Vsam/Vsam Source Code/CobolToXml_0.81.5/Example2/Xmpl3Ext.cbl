@@ -0,0 +1,503 @@
+      ******************************************************************
+      *    PROGRAM-ID  : XMPL3EXT                                     *
+      *    AUTHOR      : D. OKAFOR, DATA ADMINISTRATION                *
+      *    INSTALLATION: EXAMPLE2 BATCH LIBRARY                        *
+      *    DATE-WRITTEN: 08/09/2026                                    *
+      *    DATE-COMPILED:                                              *
+      *                                                                *
+      *    REMARKS.                                                   *
+      *        Production extract of FIRST-TYPE and SECOND-TYPE       *
+      *        records off the XMPL3 master, keyed by REDEFINES-      *
+      *        RECORD-KEY and restricted to a CREATION-DATE range.    *
+      *        Writes every SOME-FIELD1 thru SOME-FIELD21 (FIRST-     *
+      *        TYPE) or ANOTHER-FIELD1 thru ANOTHER-FIELD12 (SECOND-   *
+      *        TYPE) as labeled XML or as CSV, selected by run parm.  *
+      *        Parm (via COMMAND-LINE) is FORMAT,START-DATE,END-DATE  *
+      *        e.g. XML,20250101,20251231 -- any part may be blank;   *
+      *        a blank FORMAT defaults to XML and a blank date bound  *
+      *        defaults to no limit on that end of the range.         *
+      *                                                                *
+      *    MODIFICATION HISTORY.                                      *
+      *        08/09/2026  DRO  ORIGINAL PROGRAM.                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    XMPL3EXT.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  EXAMPLE2 BATCH LIBRARY.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "Xmpl3Fc".
+           SELECT XMPL3-EXTRACT-OUT ASSIGN TO XMPL3OUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Xmpl3Fd".
+       FD  XMPL3-EXTRACT-OUT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 250 CHARACTERS.
+       01  EXT-OUTPUT-LINE                   PIC X(250).
+       WORKING-STORAGE SECTION.
+       COPY "Xmpl3Ws".
+       01  WS-OUT-STATUS                     PIC X(02).
+       01  WS-PARM-LINE                      PIC X(80).
+       01  WS-PARM-FORMAT                    PIC X(03).
+       01  WS-PARM-START-DATE                PIC X(08).
+       01  WS-PARM-END-DATE                  PIC X(08).
+       01  WS-FORMAT-SW                      PIC X(01).
+           88  WS-FORMAT-IS-XML              VALUE "Y".
+           88  WS-FORMAT-IS-CSV              VALUE "N".
+       01  WS-DATE-WORK                      PIC X(08).
+       01  WS-DATE-VALID-SW                  PIC X(01).
+           88  WS-DATE-IS-VALID              VALUE "Y".
+           88  WS-DATE-IS-INVALID            VALUE "N".
+       01  WS-EOF-SW                         PIC X(01).
+           88  WS-AT-END                     VALUE "Y".
+           88  WS-NOT-AT-END                 VALUE "N".
+       01  WS-RECORDS-EXTRACTED              PIC S9(09) COMP VALUE ZERO.
+       01  WS-RECORDS-SKIPPED                PIC S9(09) COMP VALUE ZERO.
+       01  WS-KEY-DISPLAY.
+           05  WS-KEY-TYPE                   PIC X(02).
+           05  WS-KEY-NUMBER                 PIC X(07).
+           05  WS-KEY-NUMBER-2               PIC X(06).
+           05  WS-KEY-NUMBER-3               PIC X(04).
+           05  WS-KEY-CREATION-DATE          PIC X(08).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+               UNTIL WS-AT-END.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           SET WS-NOT-AT-END TO TRUE.
+           MOVE ZERO TO WS-RECORDS-EXTRACTED WS-RECORDS-SKIPPED.
+           ACCEPT WS-PARM-LINE FROM COMMAND-LINE.
+           PERFORM 1100-PARSE-PARM THRU 1100-EXIT.
+           OPEN INPUT XMPL3-MASTER.
+           OPEN OUTPUT XMPL3-EXTRACT-OUT.
+           IF NOT WS-XMPL3-OK
+               DISPLAY "XMPL3EXT: OPEN XMPL3-MASTER FAILED, STATUS="
+                   WS-XMPL3-STATUS
+               SET WS-AT-END TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-PARSE-PARM.
+           MOVE SPACES TO WS-PARM-FORMAT WS-PARM-START-DATE
+               WS-PARM-END-DATE.
+           UNSTRING WS-PARM-LINE DELIMITED BY ","
+               INTO WS-PARM-FORMAT WS-PARM-START-DATE WS-PARM-END-DATE.
+           IF WS-PARM-FORMAT = SPACES
+               MOVE "XML" TO WS-PARM-FORMAT
+           END-IF.
+           IF WS-PARM-FORMAT = "CSV"
+               SET WS-FORMAT-IS-CSV TO TRUE
+           ELSE
+               SET WS-FORMAT-IS-XML TO TRUE
+           END-IF.
+           IF WS-PARM-START-DATE = SPACES
+               MOVE "00000000" TO WS-PARM-START-DATE
+           ELSE
+               CALL "DTEEDIT" USING WS-PARM-START-DATE
+                   WS-DATE-VALID-SW
+               IF WS-DATE-IS-INVALID
+                   DISPLAY "XMPL3EXT: INVALID START-DATE PARM, "
+                       "IGNORING LOWER BOUND"
+                   MOVE "00000000" TO WS-PARM-START-DATE
+               END-IF
+           END-IF.
+           IF WS-PARM-END-DATE = SPACES
+               MOVE "99999999" TO WS-PARM-END-DATE
+           ELSE
+               CALL "DTEEDIT" USING WS-PARM-END-DATE
+                   WS-DATE-VALID-SW
+               IF WS-DATE-IS-INVALID
+                   DISPLAY "XMPL3EXT: INVALID END-DATE PARM, "
+                       "IGNORING UPPER BOUND"
+                   MOVE "99999999" TO WS-PARM-END-DATE
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-MASTER.
+           READ XMPL3-MASTER NEXT RECORD
+               AT END
+                   SET WS-AT-END TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           PERFORM 2100-FILTER-AND-EXTRACT THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-FILTER-AND-EXTRACT.
+           MOVE CREATION-DATE OF FIRST-TYPE TO WS-DATE-WORK.
+           CALL "DTEEDIT" USING WS-DATE-WORK WS-DATE-VALID-SW.
+           IF WS-DATE-IS-INVALID
+               ADD 1 TO WS-RECORDS-SKIPPED
+               GO TO 2100-EXIT
+           END-IF.
+           IF WS-DATE-WORK < WS-PARM-START-DATE
+              OR WS-DATE-WORK > WS-PARM-END-DATE
+               GO TO 2100-EXIT
+           END-IF.
+           MOVE REDEFINES-RECORD-KEY OF FIRST-TYPE TO WS-KEY-DISPLAY.
+           EVALUATE REDEFINES-RECORD-TYPE OF FIRST-TYPE
+               WHEN "01"
+                   PERFORM 3000-EXTRACT-FIRST-TYPE THRU 3000-EXIT
+               WHEN "02"
+                   PERFORM 4000-EXTRACT-SECOND-TYPE THRU 4000-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+      *
+       3000-EXTRACT-FIRST-TYPE.
+           IF WS-FORMAT-IS-XML
+               PERFORM 3100-WRITE-FIRST-XML THRU 3100-EXIT
+           ELSE
+               PERFORM 3200-WRITE-FIRST-CSV THRU 3200-EXIT
+           END-IF.
+           ADD 1 TO WS-RECORDS-EXTRACTED.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-WRITE-FIRST-XML.
+           MOVE "<RECORD TYPE=""FIRST-TYPE"">" TO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           STRING "  <KEY>" DELIMITED BY SIZE
+                  WS-KEY-DISPLAY DELIMITED BY SIZE
+                  "</KEY>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           PERFORM 3110-WRITE-FIRST-XML-TAG THRU 3110-EXIT.
+           MOVE "</RECORD>" TO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+       3100-EXIT.
+           EXIT.
+      *
+       3110-WRITE-FIRST-XML-TAG.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD1>" DELIMITED BY SIZE
+                  SOME-FIELD1 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD1>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD2>" DELIMITED BY SIZE
+                  SOME-FIELD2 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD2>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD3>" DELIMITED BY SIZE
+                  SOME-FIELD3 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD3>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD4>" DELIMITED BY SIZE
+                  SOME-FIELD4 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD4>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD5>" DELIMITED BY SIZE
+                  SOME-FIELD5 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD5>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD6>" DELIMITED BY SIZE
+                  SOME-FIELD6 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD6>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD7>" DELIMITED BY SIZE
+                  SOME-FIELD7 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD7>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD8>" DELIMITED BY SIZE
+                  SOME-FIELD8 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD8>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD9>" DELIMITED BY SIZE
+                  SOME-FIELD9 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD9>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD10>" DELIMITED BY SIZE
+                  SOME-FIELD10 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD10>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD11>" DELIMITED BY SIZE
+                  SOME-FIELD11 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD11>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD12>" DELIMITED BY SIZE
+                  SOME-FIELD12 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD12>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD13>" DELIMITED BY SIZE
+                  SOME-FIELD13 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD13>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD14>" DELIMITED BY SIZE
+                  SOME-FIELD14 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD14>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD15>" DELIMITED BY SIZE
+                  SOME-FIELD15 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD15>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD16>" DELIMITED BY SIZE
+                  SOME-FIELD16 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD16>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD17>" DELIMITED BY SIZE
+                  SOME-FIELD17 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD17>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD18>" DELIMITED BY SIZE
+                  SOME-FIELD18 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD18>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD19>" DELIMITED BY SIZE
+                  SOME-FIELD19 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD19>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD20>" DELIMITED BY SIZE
+                  SOME-FIELD20 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD20>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <SOME-FIELD21>" DELIMITED BY SIZE
+                  SOME-FIELD21 OF FIRST-TYPE DELIMITED BY SIZE
+                  "</SOME-FIELD21>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+       3110-EXIT.
+           EXIT.
+      *
+       3200-WRITE-FIRST-CSV.
+           STRING WS-KEY-DISPLAY        DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD1 OF FIRST-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD2 OF FIRST-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD3 OF FIRST-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD4 OF FIRST-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD5 OF FIRST-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD6 OF FIRST-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD7 OF FIRST-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD8 OF FIRST-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD9 OF FIRST-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD10 OF FIRST-TYPE DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD11 OF FIRST-TYPE DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD12 OF FIRST-TYPE DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD13 OF FIRST-TYPE DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD14 OF FIRST-TYPE DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD15 OF FIRST-TYPE DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD16 OF FIRST-TYPE DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD17 OF FIRST-TYPE DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD18 OF FIRST-TYPE DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD19 OF FIRST-TYPE DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD20 OF FIRST-TYPE DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  SOME-FIELD21 OF FIRST-TYPE DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+       3200-EXIT.
+           EXIT.
+      *
+       4000-EXTRACT-SECOND-TYPE.
+           IF WS-FORMAT-IS-XML
+               PERFORM 4100-WRITE-SECOND-XML THRU 4100-EXIT
+           ELSE
+               PERFORM 4200-WRITE-SECOND-CSV THRU 4200-EXIT
+           END-IF.
+           ADD 1 TO WS-RECORDS-EXTRACTED.
+       4000-EXIT.
+           EXIT.
+      *
+       4100-WRITE-SECOND-XML.
+           MOVE "<RECORD TYPE=""SECOND-TYPE"">" TO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <KEY>" DELIMITED BY SIZE
+                  WS-KEY-DISPLAY DELIMITED BY SIZE
+                  "</KEY>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <ANOTHER-FIELD1>" DELIMITED BY SIZE
+                  ANOTHER-FIELD1 OF SECOND-TYPE DELIMITED BY SIZE
+                  "</ANOTHER-FIELD1>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <ANOTHER-FIELD2>" DELIMITED BY SIZE
+                  ANOTHER-FIELD2 OF SECOND-TYPE DELIMITED BY SIZE
+                  "</ANOTHER-FIELD2>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <ANOTHER-FIELD3>" DELIMITED BY SIZE
+                  ANOTHER-FIELD3 OF SECOND-TYPE DELIMITED BY SIZE
+                  "</ANOTHER-FIELD3>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <ANOTHER-FIELD4>" DELIMITED BY SIZE
+                  ANOTHER-FIELD4 OF SECOND-TYPE DELIMITED BY SIZE
+                  "</ANOTHER-FIELD4>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <ANOTHER-FIELD5>" DELIMITED BY SIZE
+                  ANOTHER-FIELD5 OF SECOND-TYPE DELIMITED BY SIZE
+                  "</ANOTHER-FIELD5>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <ANOTHER-FIELD6>" DELIMITED BY SIZE
+                  ANOTHER-FIELD6 OF SECOND-TYPE DELIMITED BY SIZE
+                  "</ANOTHER-FIELD6>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <ANOTHER-FIELD7>" DELIMITED BY SIZE
+                  ANOTHER-FIELD7 OF SECOND-TYPE DELIMITED BY SIZE
+                  "</ANOTHER-FIELD7>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <ANOTHER-FIELD8>" DELIMITED BY SIZE
+                  ANOTHER-FIELD8 OF SECOND-TYPE DELIMITED BY SIZE
+                  "</ANOTHER-FIELD8>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <ANOTHER-FIELD9>" DELIMITED BY SIZE
+                  ANOTHER-FIELD9 OF SECOND-TYPE DELIMITED BY SIZE
+                  "</ANOTHER-FIELD9>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <ANOTHER-FIELD10>" DELIMITED BY SIZE
+                  ANOTHER-FIELD10 OF SECOND-TYPE DELIMITED BY SIZE
+                  "</ANOTHER-FIELD10>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <ANOTHER-FIELD11>" DELIMITED BY SIZE
+                  ANOTHER-FIELD11 OF SECOND-TYPE DELIMITED BY SIZE
+                  "</ANOTHER-FIELD11>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE SPACES TO EXT-OUTPUT-LINE.
+           STRING "  <ANOTHER-FIELD12>" DELIMITED BY SIZE
+                  ANOTHER-FIELD12 OF SECOND-TYPE DELIMITED BY SIZE
+                  "</ANOTHER-FIELD12>" DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+           MOVE "</RECORD>" TO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+       4100-EXIT.
+           EXIT.
+      *
+       4200-WRITE-SECOND-CSV.
+           STRING WS-KEY-DISPLAY           DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  ANOTHER-FIELD1 OF SECOND-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  ANOTHER-FIELD2 OF SECOND-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  ANOTHER-FIELD3 OF SECOND-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  ANOTHER-FIELD4 OF SECOND-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  ANOTHER-FIELD5 OF SECOND-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  ANOTHER-FIELD6 OF SECOND-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  ANOTHER-FIELD7 OF SECOND-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  ANOTHER-FIELD8 OF SECOND-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  ANOTHER-FIELD9 OF SECOND-TYPE  DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  ANOTHER-FIELD10 OF SECOND-TYPE DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  ANOTHER-FIELD11 OF SECOND-TYPE DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+                  ANOTHER-FIELD12 OF SECOND-TYPE DELIMITED BY SIZE
+               INTO EXT-OUTPUT-LINE.
+           WRITE EXT-OUTPUT-LINE.
+       4200-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           CLOSE XMPL3-MASTER.
+           CLOSE XMPL3-EXTRACT-OUT.
+           DISPLAY "XMPL3EXT: RECORDS EXTRACTED = "
+               WS-RECORDS-EXTRACTED.
+           DISPLAY "XMPL3EXT: RECORDS SKIPPED (BAD DATE) = "
+               WS-RECORDS-SKIPPED.
+       9000-EXIT.
+           EXIT.
