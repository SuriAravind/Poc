@@ -0,0 +1,170 @@
+      ******************************************************************
+      *    PROGRAM-ID  : DTEEDIT                                      *
+      *    AUTHOR      : D. OKAFOR, DATA ADMINISTRATION                *
+      *    INSTALLATION: EXAMPLE2 BATCH LIBRARY                        *
+      *    DATE-WRITTEN: 08/09/2026                                    *
+      *    DATE-COMPILED:                                              *
+      *                                                                *
+      *    REMARKS.                                                   *
+      *        Common date-edit subroutine for CREATION-DATE and any  *
+      *        other XMPL3 date field.  Accepts either an 8-byte      *
+      *        CCYYMMDD value or a 6-byte YYMMDD value (with the      *
+      *        trailing two bytes blank), windows a 2-digit year to   *
+      *        the correct century, checks that the result is a real  *
+      *        calendar date (valid month, valid day for the month,   *
+      *        leap-year aware), and returns the standardized 8-byte  *
+      *        CCYYMMDD value in place.  Called wherever CREATION-DATE*
+      *        is populated or read, e.g. XMPL3VAL, XMPL3RPT, XMPL3LD.*
+      *        CENTURY WINDOW: a 2-digit year of 50-99 is taken as    *
+      *        19xx; 00-49 is taken as 20xx.                          *
+      *                                                                *
+      *    MODIFICATION HISTORY.                                      *
+      *        08/09/2026  DRO  ORIGINAL PROGRAM.                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DTEEDIT.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  EXAMPLE2 BATCH LIBRARY.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CENTURY                        PIC 9(02).
+       01  WS-YEAR-OF-CENTURY                 PIC 9(02).
+       01  WS-CCYY                            PIC 9(04).
+       01  WS-MM                              PIC 9(02).
+       01  WS-DD                              PIC 9(02).
+       01  WS-DAYS-IN-MONTH                   PIC 9(02).
+       01  WS-LEAP-YEAR-SW                     PIC X(01).
+           88  WS-IS-LEAP-YEAR                VALUE "Y".
+           88  WS-IS-NOT-LEAP-YEAR            VALUE "N".
+       01  WS-QUOTIENT                        PIC 9(04).
+       01  WS-REMAINDER-4                     PIC 9(04).
+       01  WS-REMAINDER-100                   PIC 9(04).
+       01  WS-REMAINDER-400                   PIC 9(04).
+       LINKAGE SECTION.
+       01  LK-DATE-FIELD                      PIC X(08).
+       01  LK-VALID-SWITCH                    PIC X(01).
+           88  LK-DATE-IS-VALID               VALUE "Y".
+           88  LK-DATE-IS-INVALID             VALUE "N".
+       PROCEDURE DIVISION USING LK-DATE-FIELD LK-VALID-SWITCH.
+       0000-MAINLINE.
+           SET LK-DATE-IS-VALID TO TRUE.
+           PERFORM 1000-EDIT-DATE THRU 1000-EXIT.
+           GOBACK.
+      *
+       1000-EDIT-DATE.
+           IF LK-DATE-FIELD = SPACES OR LK-DATE-FIELD = LOW-VALUES
+               SET LK-DATE-IS-INVALID TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+           IF LK-DATE-FIELD(7:2) = SPACES
+               PERFORM 1100-SPLIT-6-BYTE-DATE THRU 1100-EXIT
+           ELSE
+               PERFORM 1200-SPLIT-8-BYTE-DATE THRU 1200-EXIT
+           END-IF.
+           IF LK-DATE-IS-INVALID
+               GO TO 1000-EXIT
+           END-IF.
+           PERFORM 2000-VALIDATE-CALENDAR-DATE THRU 2000-EXIT.
+           IF LK-DATE-IS-VALID
+               PERFORM 3000-STANDARDIZE-DATE THRU 3000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-SPLIT-6-BYTE-DATE.
+           IF LK-DATE-FIELD(1:6) NOT NUMERIC
+               SET LK-DATE-IS-INVALID TO TRUE
+               GO TO 1100-EXIT
+           END-IF.
+           MOVE LK-DATE-FIELD(1:2) TO WS-YEAR-OF-CENTURY.
+           MOVE LK-DATE-FIELD(3:2) TO WS-MM.
+           MOVE LK-DATE-FIELD(5:2) TO WS-DD.
+           IF WS-YEAR-OF-CENTURY < 50
+               MOVE 20 TO WS-CENTURY
+           ELSE
+               MOVE 19 TO WS-CENTURY
+           END-IF.
+           MOVE WS-CENTURY TO WS-CCYY(1:2).
+           MOVE WS-YEAR-OF-CENTURY TO WS-CCYY(3:2).
+       1100-EXIT.
+           EXIT.
+      *
+       1200-SPLIT-8-BYTE-DATE.
+           IF LK-DATE-FIELD NOT NUMERIC
+               SET LK-DATE-IS-INVALID TO TRUE
+               GO TO 1200-EXIT
+           END-IF.
+           MOVE LK-DATE-FIELD(1:4) TO WS-CCYY.
+           MOVE LK-DATE-FIELD(5:2) TO WS-MM.
+           MOVE LK-DATE-FIELD(7:2) TO WS-DD.
+       1200-EXIT.
+           EXIT.
+      *
+       2000-VALIDATE-CALENDAR-DATE.
+           IF WS-MM < 01 OR WS-MM > 12
+               SET LK-DATE-IS-INVALID TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           IF WS-DD < 01
+               SET LK-DATE-IS-INVALID TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           PERFORM 2100-DETERMINE-LEAP-YEAR THRU 2100-EXIT.
+           PERFORM 2200-DETERMINE-DAYS-IN-MONTH THRU 2200-EXIT.
+           IF WS-DD > WS-DAYS-IN-MONTH
+               SET LK-DATE-IS-INVALID TO TRUE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-DETERMINE-LEAP-YEAR.
+           DIVIDE WS-CCYY BY 4   GIVING WS-QUOTIENT
+                                REMAINDER WS-REMAINDER-4.
+           DIVIDE WS-CCYY BY 100 GIVING WS-QUOTIENT
+                                REMAINDER WS-REMAINDER-100.
+           DIVIDE WS-CCYY BY 400 GIVING WS-QUOTIENT
+                                REMAINDER WS-REMAINDER-400.
+           IF WS-REMAINDER-4 = 0
+              AND (WS-REMAINDER-100 NOT = 0 OR WS-REMAINDER-400 = 0)
+               SET WS-IS-LEAP-YEAR TO TRUE
+           ELSE
+               SET WS-IS-NOT-LEAP-YEAR TO TRUE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2200-DETERMINE-DAYS-IN-MONTH.
+           EVALUATE WS-MM
+               WHEN 01 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 03 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 05 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 07 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 08 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 10 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 12 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 04 MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 06 MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 09 MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 11 MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 02
+                   IF WS-IS-LEAP-YEAR
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+           END-EVALUATE.
+       2200-EXIT.
+           EXIT.
+      *
+       3000-STANDARDIZE-DATE.
+           MOVE WS-CCYY TO LK-DATE-FIELD(1:4).
+           MOVE WS-MM   TO LK-DATE-FIELD(5:2).
+           MOVE WS-DD   TO LK-DATE-FIELD(7:2).
+       3000-EXIT.
+           EXIT.
