@@ -0,0 +1,275 @@
+      ******************************************************************
+      *    PROGRAM-ID  : XMPL3RPT                                      *
+      *    AUTHOR      : D. OKAFOR, DATA ADMINISTRATION                *
+      *    INSTALLATION: EXAMPLE2 BATCH LIBRARY                        *
+      *    DATE-WRITTEN: 08/09/2026                                    *
+      *    DATE-COMPILED:                                              *
+      *                                                                *
+      *    REMARKS.                                                   *
+      *        Month-end census/audit report against the XMPL3        *
+      *        master VSAM file.  Tallies how many records carry      *
+      *        each REDEFINES-RECORD-TYPE code, broken down by the    *
+      *        CREATION-DATE month, so space planning and a drifted   *
+      *        type code can both be spotted from one report instead  *
+      *        of a raw file dump.                                    *
+      *                                                                *
+      *    MODIFICATION HISTORY.                                      *
+      *        08/09/2026  DRO  ORIGINAL PROGRAM.                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    XMPL3RPT.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  EXAMPLE2 BATCH LIBRARY.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "Xmpl3Fc".
+           SELECT RPT-REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Xmpl3Fd".
+       FD  RPT-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-REPORT-LINE                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY "Xmpl3Ws".
+       01  WS-RPT-STATUS                   PIC X(02).
+      *
+      *    TALLY TABLE -- ONE ENTRY PER DISTINCT (TYPE, MONTH) SEEN.
+      *    EXPECTED TYPES ARE "01" = FIRST-TYPE, "02" = SECOND-TYPE,
+      *    "03" = THIRD-TYPE.  ANY OTHER CODE IS COUNTED AS UNKNOWN
+      *    SO A DRIFTED TYPE CODE STANDS OUT ON THE REPORT.
+      *
+       01  WS-TALLY-MAX                    PIC S9(04) COMP VALUE +600.
+       01  WS-TALLY-COUNT                  PIC S9(04) COMP VALUE ZERO.
+       01  WS-TALLY-TABLE.
+           05  WS-TALLY-ENTRY OCCURS 600 TIMES
+                   INDEXED BY WS-TALLY-IDX.
+               10  WS-TALLY-TYPE           PIC X(02).
+               10  WS-TALLY-YYYYMM         PIC X(06).
+               10  WS-TALLY-CNT            PIC S9(09) COMP.
+       01  WS-SEARCH-IDX                   PIC S9(04) COMP.
+       01  WS-FOUND-SW                     PIC X(01).
+           88  WS-ENTRY-FOUND              VALUE "Y".
+           88  WS-ENTRY-NOT-FOUND          VALUE "N".
+       01  WS-TOTAL-RECORDS                PIC S9(09) COMP VALUE ZERO.
+       01  WS-UNKNOWN-TYPE-RECORDS         PIC S9(09) COMP VALUE ZERO.
+       01  WS-SORT-I                       PIC S9(04) COMP.
+       01  WS-SORT-J                       PIC S9(04) COMP.
+       01  WS-SORT-SWAP.
+           05  WS-SORT-SWAP-TYPE           PIC X(02).
+           05  WS-SORT-SWAP-YYYYMM         PIC X(06).
+           05  WS-SORT-SWAP-CNT            PIC S9(09) COMP.
+       01  WS-TYPE-LABEL                   PIC X(10).
+       01  WS-DATE-WORK                    PIC X(08).
+       01  WS-DATE-VALID-SW                PIC X(01).
+           88  WS-DATE-IS-VALID            VALUE "Y".
+           88  WS-DATE-IS-INVALID          VALUE "N".
+       01  WS-MONTH-KEY                    PIC X(06).
+       01  WS-EOF-SW                       PIC X(01).
+           88  WS-AT-END                   VALUE "Y".
+           88  WS-NOT-AT-END                VALUE "N".
+       01  WS-HDR-LINE-1.
+           05  FILLER                      PIC X(01).
+           05  FILLER                      PIC X(70) VALUE
+               "XMPL3RPT - RECORD-TYPE CENSUS BY CRTN MONTH".
+       01  WS-HDR-LINE-2.
+           05  FILLER                      PIC X(01).
+           05  FILLER                      PIC X(70) VALUE
+               "TYPE CODE  RECORD TYPE   CRTN-YYYYMM          COUNT".
+       01  WS-DETAIL-LINE.
+           05  FILLER                      PIC X(01).
+           05  DL-TYPE-CODE                PIC X(02).
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  DL-TYPE-LABEL               PIC X(14).
+           05  DL-YYYYMM                   PIC X(06).
+           05  FILLER                      PIC X(16) VALUE SPACES.
+           05  DL-COUNT                    PIC ZZZ,ZZZ,ZZ9.
+       01  WS-TOTAL-LINE.
+           05  FILLER                      PIC X(01).
+           05  FILLER                      PIC X(20) VALUE
+               "TOTAL RECORDS READ:".
+           05  FILLER                      PIC X(04) VALUE SPACES.
+           05  TL-TOTAL                    PIC ZZZ,ZZZ,ZZ9.
+       01  WS-UNKNOWN-LINE.
+           05  FILLER                      PIC X(01).
+           05  FILLER                      PIC X(28) VALUE
+               "**** UNKNOWN TYPE CODES:".
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  UL-COUNT                    PIC ZZZ,ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+               UNTIL WS-AT-END.
+           PERFORM 3000-SORT-TALLY THRU 3000-EXIT.
+           PERFORM 4000-PRODUCE-REPORT THRU 4000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           SET WS-NOT-AT-END TO TRUE.
+           MOVE ZERO TO WS-TOTAL-RECORDS WS-UNKNOWN-TYPE-RECORDS.
+           MOVE ZERO TO WS-TALLY-COUNT.
+           OPEN INPUT XMPL3-MASTER.
+           OPEN OUTPUT RPT-REPORT-FILE.
+           IF NOT WS-XMPL3-OK
+               DISPLAY "XMPL3RPT: OPEN XMPL3-MASTER FAILED, STATUS="
+                   WS-XMPL3-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-MASTER.
+           READ XMPL3-MASTER NEXT RECORD
+               AT END
+                   SET WS-AT-END TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           ADD 1 TO WS-TOTAL-RECORDS.
+           PERFORM 2100-CLASSIFY-RECORD THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-CLASSIFY-RECORD.
+           MOVE SPACES TO WS-TYPE-LABEL.
+           IF REDEFINES-RECORD-TYPE OF FIRST-TYPE = "01"
+              OR REDEFINES-RECORD-TYPE OF FIRST-TYPE = "02"
+              OR REDEFINES-RECORD-TYPE OF FIRST-TYPE = "03"
+               PERFORM 2200-ACCUMULATE-TALLY THRU 2200-EXIT
+           ELSE
+               ADD 1 TO WS-UNKNOWN-TYPE-RECORDS
+               PERFORM 2200-ACCUMULATE-TALLY THRU 2200-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2200-ACCUMULATE-TALLY.
+      *    RUN CREATION-DATE THROUGH THE COMMON DATE-EDIT ROUTINE SO A
+      *    BAD OR UNWINDOWED DATE DOES NOT CORRUPT THE MONTH BREAKOUT.
+      *    A DATE THAT FAILS EDIT IS BUCKETED UNDER A HIGH KEY THAT
+      *    SORTS AFTER EVERY VALID YYYYMM VALUE, SO BAD-DATE RECORDS
+      *    FALL TO THE BOTTOM OF THE REPORT WITHIN THEIR TYPE GROUP
+      *    INSTEAD OF TO THE TOP.
+           MOVE CREATION-DATE OF FIRST-TYPE TO WS-DATE-WORK.
+           CALL "DTEEDIT" USING WS-DATE-WORK WS-DATE-VALID-SW.
+           IF WS-DATE-IS-VALID
+               MOVE WS-DATE-WORK(1:6) TO WS-MONTH-KEY
+           ELSE
+               MOVE "999999" TO WS-MONTH-KEY
+           END-IF.
+           SET WS-ENTRY-NOT-FOUND TO TRUE.
+           SET WS-TALLY-IDX TO 1.
+           PERFORM WS-TALLY-COUNT TIMES
+               IF WS-TALLY-TYPE(WS-TALLY-IDX) =
+                       REDEFINES-RECORD-TYPE OF FIRST-TYPE
+                  AND WS-TALLY-YYYYMM(WS-TALLY-IDX) = WS-MONTH-KEY
+                   SET WS-ENTRY-FOUND TO TRUE
+                   ADD 1 TO WS-TALLY-CNT(WS-TALLY-IDX)
+                   SET WS-TALLY-IDX UP BY 1
+                   GO TO 2200-EXIT
+               ELSE
+                   SET WS-TALLY-IDX UP BY 1
+               END-IF
+           END-PERFORM.
+           IF WS-ENTRY-NOT-FOUND
+               IF WS-TALLY-COUNT < WS-TALLY-MAX
+                   ADD 1 TO WS-TALLY-COUNT
+                   MOVE REDEFINES-RECORD-TYPE OF FIRST-TYPE
+                       TO WS-TALLY-TYPE(WS-TALLY-COUNT)
+                   MOVE WS-MONTH-KEY
+                       TO WS-TALLY-YYYYMM(WS-TALLY-COUNT)
+                   MOVE 1 TO WS-TALLY-CNT(WS-TALLY-COUNT)
+               ELSE
+                   DISPLAY "XMPL3RPT: TALLY TABLE FULL, ENTRY DROPPED"
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+      *    SIMPLE IN-MEMORY BUBBLE SORT OF THE TALLY TABLE BY TYPE
+      *    CODE THEN MONTH, SO THE REPORT PRINTS IN A STABLE ORDER.
+      *
+       3000-SORT-TALLY.
+           IF WS-TALLY-COUNT < 2
+               GO TO 3000-EXIT
+           END-IF.
+           MOVE 1 TO WS-SORT-I.
+           PERFORM 3100-SORT-OUTER-PASS THRU 3100-EXIT
+               VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I > WS-TALLY-COUNT - 1.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-SORT-OUTER-PASS.
+           MOVE 1 TO WS-SORT-J.
+           PERFORM 3200-SORT-INNER-PASS THRU 3200-EXIT
+               VARYING WS-SORT-J FROM 1 BY 1
+               UNTIL WS-SORT-J > WS-TALLY-COUNT - WS-SORT-I.
+       3100-EXIT.
+           EXIT.
+      *
+       3200-SORT-INNER-PASS.
+           IF WS-TALLY-TYPE(WS-SORT-J) > WS-TALLY-TYPE(WS-SORT-J + 1)
+              OR (WS-TALLY-TYPE(WS-SORT-J) =
+                      WS-TALLY-TYPE(WS-SORT-J + 1)
+                  AND WS-TALLY-YYYYMM(WS-SORT-J) >
+                      WS-TALLY-YYYYMM(WS-SORT-J + 1))
+               MOVE WS-TALLY-ENTRY(WS-SORT-J)   TO WS-SORT-SWAP
+               MOVE WS-TALLY-ENTRY(WS-SORT-J + 1) TO
+                   WS-TALLY-ENTRY(WS-SORT-J)
+               MOVE WS-SORT-SWAP TO WS-TALLY-ENTRY(WS-SORT-J + 1)
+           END-IF.
+       3200-EXIT.
+           EXIT.
+      *
+       4000-PRODUCE-REPORT.
+           WRITE RPT-REPORT-LINE FROM WS-HDR-LINE-1.
+           WRITE RPT-REPORT-LINE FROM WS-HDR-LINE-2.
+           SET WS-TALLY-IDX TO 1.
+           PERFORM WS-TALLY-COUNT TIMES
+               PERFORM 4100-PRODUCE-DETAIL THRU 4100-EXIT
+               SET WS-TALLY-IDX UP BY 1
+           END-PERFORM.
+           MOVE WS-TOTAL-RECORDS TO TL-TOTAL.
+           WRITE RPT-REPORT-LINE FROM WS-TOTAL-LINE.
+           IF WS-UNKNOWN-TYPE-RECORDS > ZERO
+               MOVE WS-UNKNOWN-TYPE-RECORDS TO UL-COUNT
+               WRITE RPT-REPORT-LINE FROM WS-UNKNOWN-LINE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+       4100-PRODUCE-DETAIL.
+           EVALUATE WS-TALLY-TYPE(WS-TALLY-IDX)
+               WHEN "01"
+                   MOVE "FIRST-TYPE"  TO WS-TYPE-LABEL
+               WHEN "02"
+                   MOVE "SECOND-TYPE" TO WS-TYPE-LABEL
+               WHEN "03"
+                   MOVE "THIRD-TYPE"  TO WS-TYPE-LABEL
+               WHEN OTHER
+                   MOVE "** UNKNOWN"  TO WS-TYPE-LABEL
+           END-EVALUATE.
+           MOVE WS-TALLY-TYPE(WS-TALLY-IDX)   TO DL-TYPE-CODE.
+           MOVE WS-TYPE-LABEL                 TO DL-TYPE-LABEL.
+           MOVE WS-TALLY-YYYYMM(WS-TALLY-IDX) TO DL-YYYYMM.
+           MOVE WS-TALLY-CNT(WS-TALLY-IDX)    TO DL-COUNT.
+           WRITE RPT-REPORT-LINE FROM WS-DETAIL-LINE.
+       4100-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           CLOSE XMPL3-MASTER.
+           CLOSE RPT-REPORT-FILE.
+       9000-EXIT.
+           EXIT.
