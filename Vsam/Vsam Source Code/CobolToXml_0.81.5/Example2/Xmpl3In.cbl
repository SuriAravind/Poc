@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    COPYBOOK    : XMPL3IN                                      *
+      *    PURPOSE     : Raw load-transaction record layout for       *
+      *                  entries headed for the XMPL3 master VSAM     *
+      *                  file, BEFORE they are trusted to actually    *
+      *                  match the FIRST-TYPE/SECOND-TYPE/THIRD-TYPE  *
+      *                  PICTUREs.  Key and date fields are carried   *
+      *                  as PIC X so a validation pass can class-test *
+      *                  them ahead of the load (see XMPL3VAL).       *
+      *    CALLED BY   : XMPL3VAL, XMPL3LD.                           *
+      *****************************************************************
+       01  XMPL3-LOAD-RECORD.
+           05  LR-RECORD-TYPE                PIC X(02).
+           05  LR-KEY-NUMBER                 PIC X(07).
+           05  LR-KEY-NUMBER-2                PIC X(06).
+           05  LR-KEY-NUMBER-3                PIC X(04).
+           05  LR-CREATION-DATE               PIC X(08).
+           05  LR-RECORD-BODY                 PIC X(373).
