@@ -0,0 +1,149 @@
+      ******************************************************************
+      *    PROGRAM-ID  : XMPL3LUP                                      *
+      *    AUTHOR      : D. OKAFOR, DATA ADMINISTRATION                *
+      *    INSTALLATION: EXAMPLE2 BATCH LIBRARY                        *
+      *    DATE-WRITTEN: 08/09/2026                                    *
+      *    DATE-COMPILED:                                              *
+      *                                                                *
+      *    REMARKS.                                                   *
+      *        Looks up XMPL3 master records by SOME-FIELD-NUMBER-2,  *
+      *        using the alternate index carried on XMPL3-MASTER (see *
+      *        XMPL3FC).  SOME-FIELD-NUMBER-2 allows duplicates, so    *
+      *        every record sharing the requested value is listed,    *
+      *        not just the first.  The value to look up is passed as *
+      *        a run parameter.                                        *
+      *                                                                *
+      *    MODIFICATION HISTORY.                                      *
+      *        08/09/2026  DRO  ORIGINAL PROGRAM.                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    XMPL3LUP.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  EXAMPLE2 BATCH LIBRARY.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "Xmpl3Fc".
+           SELECT LOOKUP-REPORT-FILE ASSIGN TO LUPOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LUP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Xmpl3Fd".
+       FD  LOOKUP-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  LUP-REPORT-LINE                   PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY "Xmpl3Ws".
+       01  WS-LUP-STATUS                     PIC X(02).
+       01  WS-PARM-LINE                      PIC X(06).
+       01  WS-LOOKUP-KEY                     PIC X(06).
+       01  WS-MORE-MATCHES-SW                PIC X(01).
+           88  WS-MORE-MATCHES               VALUE "Y".
+           88  WS-NO-MORE-MATCHES            VALUE "N".
+       01  WS-MATCH-COUNT                    PIC S9(09) COMP VALUE ZERO.
+       01  WS-MATCH-COUNT-DISPLAY             PIC ZZZ,ZZZ,ZZ9.
+       01  WS-DONE-SW                        PIC X(01).
+           88  WS-DONE                       VALUE "Y".
+           88  WS-NOT-DONE                   VALUE "N".
+       01  WS-MATCH-LINE.
+           05  FILLER                        PIC X(01).
+           05  ML-KEY-NUMBER                 PIC X(07).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  ML-KEY-NUMBER-2                PIC X(06).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  ML-KEY-NUMBER-3                PIC X(04).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  ML-CREATION-DATE              PIC X(08).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  ML-RECORD-TYPE                PIC X(02).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF WS-NOT-DONE
+               PERFORM 2000-LOOKUP THRU 2000-EXIT
+           END-IF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           SET WS-NOT-DONE TO TRUE.
+           ACCEPT WS-PARM-LINE FROM COMMAND-LINE.
+           MOVE WS-PARM-LINE TO WS-LOOKUP-KEY.
+           OPEN INPUT XMPL3-MASTER.
+           OPEN OUTPUT LOOKUP-REPORT-FILE.
+           IF NOT WS-XMPL3-OK
+               DISPLAY "XMPL3LUP: OPEN XMPL3-MASTER FAILED, STATUS="
+                   WS-XMPL3-STATUS
+               SET WS-DONE TO TRUE
+           END-IF.
+           STRING "LOOKUP ON SOME-FIELD-NUMBER-2 = " DELIMITED BY SIZE
+                  WS-LOOKUP-KEY              DELIMITED BY SIZE
+               INTO LUP-REPORT-LINE.
+           WRITE LUP-REPORT-LINE.
+           MOVE SPACES TO LUP-REPORT-LINE.
+           WRITE LUP-REPORT-LINE.
+       1000-EXIT.
+           EXIT.
+      *
+       2000-LOOKUP.
+           MOVE WS-LOOKUP-KEY TO SOME-FIELD-NUMBER-2 OF FIRST-TYPE.
+           READ XMPL3-MASTER KEY IS SOME-FIELD-NUMBER-2 OF FIRST-TYPE
+               INVALID KEY
+                   DISPLAY "XMPL3LUP: NO RECORD FOUND FOR KEY "
+                       WS-LOOKUP-KEY
+                   GO TO 2000-EXIT
+           END-READ.
+           SET WS-MORE-MATCHES TO TRUE.
+           PERFORM 2100-REPORT-MATCH THRU 2100-EXIT
+               UNTIL WS-NO-MORE-MATCHES.
+       2000-EXIT.
+           EXIT.
+      *
+      *    SOME-FIELD-NUMBER-2 IS AN ALTERNATE KEY ACROSS THE WHOLE
+      *    MASTER, NOT JUST FIRST-TYPE, SO A RECORD SHARING THE VALUE
+      *    MAY ACTUALLY BE A SECOND-TYPE OR THIRD-TYPE RECORD.  THIS
+      *    LOOKUP ONLY REPORTS ON THE MATCHING FIRST-TYPE RECORD, SO
+      *    ANY OTHER TYPE IS SKIPPED RATHER THAN COUNTED OR PRINTED.
+       2100-REPORT-MATCH.
+           IF REDEFINES-RECORD-TYPE OF FIRST-TYPE NOT = "01"
+               GO TO 2150-NEXT-MATCH
+           END-IF.
+           ADD 1 TO WS-MATCH-COUNT.
+           MOVE SOME-FIELD-NUMBER OF FIRST-TYPE   TO ML-KEY-NUMBER.
+           MOVE SOME-FIELD-NUMBER-2 OF FIRST-TYPE TO ML-KEY-NUMBER-2.
+           MOVE SOME-FIELD-NUMBER-3 OF FIRST-TYPE TO ML-KEY-NUMBER-3.
+           MOVE CREATION-DATE OF FIRST-TYPE       TO ML-CREATION-DATE.
+           MOVE REDEFINES-RECORD-TYPE OF FIRST-TYPE TO ML-RECORD-TYPE.
+           WRITE LUP-REPORT-LINE FROM WS-MATCH-LINE.
+       2150-NEXT-MATCH.
+           READ XMPL3-MASTER NEXT RECORD
+               AT END
+                   SET WS-NO-MORE-MATCHES TO TRUE
+                   GO TO 2100-EXIT
+           END-READ.
+           IF SOME-FIELD-NUMBER-2 OF FIRST-TYPE NOT = WS-LOOKUP-KEY
+               SET WS-NO-MORE-MATCHES TO TRUE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           CLOSE XMPL3-MASTER.
+           MOVE SPACES TO LUP-REPORT-LINE.
+           WRITE LUP-REPORT-LINE.
+           MOVE WS-MATCH-COUNT TO WS-MATCH-COUNT-DISPLAY.
+           STRING "TOTAL MATCHES FOUND = " DELIMITED BY SIZE
+                  WS-MATCH-COUNT-DISPLAY    DELIMITED BY SIZE
+               INTO LUP-REPORT-LINE.
+           WRITE LUP-REPORT-LINE.
+           CLOSE LOOKUP-REPORT-FILE.
+           DISPLAY "XMPL3LUP: TOTAL MATCHES FOUND = " WS-MATCH-COUNT.
+       9000-EXIT.
+           EXIT.
